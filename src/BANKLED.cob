@@ -8,12 +8,33 @@ FILE-CONTROL.
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
         RECORD KEY IS ACCOUNT-NUMBER
+        LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
         FILE STATUS IS WS-FILE-STATUS.
     
     SELECT TRANSACTION-FILE ASSIGN TO 'data/trans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TRANS-ID
+        ALTERNATE RECORD KEY IS FROM-ACCOUNT WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TO-ACCOUNT WITH DUPLICATES
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+    SELECT COUNTER-FILE ASSIGN TO 'data/counters.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-KEY
+        LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+        FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+    SELECT CTR-FILE ASSIGN TO 'data/ctr.dat'
         ORGANIZATION IS SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL
-        FILE STATUS IS WS-TRANS-FILE-STATUS.
+        FILE STATUS IS WS-CTR-FILE-STATUS.
+
+    SELECT RECEIPT-FILE ASSIGN TO 'data/receipts.dat'
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RECEIPT-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -21,15 +42,29 @@ FD  ACCOUNT-FILE.
 01  ACCOUNT-RECORD.
     05  ACCOUNT-NUMBER          PIC 9(10).
     05  ACCOUNT-TYPE            PIC X(1).
+        88  CHECKING-ACCOUNT    VALUE 'C'.
+        88  SAVINGS-ACCOUNT     VALUE 'S'.
+        88  CD-ACCOUNT          VALUE 'T'.
     05  ACCOUNT-STATUS          PIC X(1).
+        88  ACTIVE-ACCOUNT      VALUE 'A'.
+        88  INACTIVE-ACCOUNT    VALUE 'I'.
     05  ACCOUNT-HOLDER.
         10  HOLDER-FIRST-NAME   PIC X(20).
         10  HOLDER-LAST-NAME    PIC X(20).
         10  HOLDER-ADDRESS      PIC X(50).
         10  HOLDER-PHONE        PIC X(15).
+        10  HOLDER-TAX-ID       PIC X(11).
     05  ACCOUNT-BALANCE         PIC S9(13)V99.
     05  ACCOUNT-OPEN-DATE       PIC X(8).
     05  LAST-TRANSACTION-DATE   PIC X(8).
+    05  LINKED-ACCOUNT-NUMBER   PIC 9(10).
+    05  CO-HOLDER-FIRST-NAME    PIC X(20).
+    05  CO-HOLDER-LAST-NAME     PIC X(20).
+    05  AVAILABLE-BALANCE       PIC S9(13)V99.
+    05  HOLD-AMOUNT             PIC S9(13)V99.
+    05  HOLD-RELEASE-DATE       PIC X(8).
+    05  CD-MATURITY-DATE        PIC X(8).
+    05  CD-LOCKED-RATE          PIC 9V9(4).
     05  FILLER                  PIC X(10).
 
 FD  TRANSACTION-FILE.
@@ -43,6 +78,50 @@ FD  TRANSACTION-FILE.
     05  TRANS-AMOUNT            PIC S9(13)V99.
     05  TRANS-DESCRIPTION       PIC X(50).
     05  TELLER-ID               PIC X(10).
+    05  REVERSAL-OF-TRANS-ID    PIC 9(12).
+    05  FILLER                  PIC X(5).
+
+*> Holds the one persisted counter record, keyed by the constant
+*> CTL-KEY so every teller session and batch job can fetch-and-
+*> increment CTL-NEXT-TRANS-ID under a record lock instead of each
+*> keeping its own in-memory copy that only gets reconciled at exit.
+FD  COUNTER-FILE.
+01  COUNTER-RECORD.
+    05  CTL-KEY                 PIC X(1).
+    05  CTL-NEXT-ACCOUNT-NUM    PIC 9(10).
+    05  CTL-NEXT-TRANS-ID       PIC 9(12).
+
+*> Currency-transaction log for regulatory reporting. Holds one entry
+*> per posting at or above WS-CTR-THRESHOLD so a compliance report can
+*> be produced without combing through the whole transaction file.
+FD  CTR-FILE.
+01  CTR-RECORD.
+    05  CTR-TRANS-ID            PIC 9(12).
+    05  CTR-DATE                PIC X(8).
+    05  CTR-TIME                PIC X(8).
+    05  CTR-TRANS-TYPE          PIC X(1).
+    05  CTR-ACCOUNT-NUMBER      PIC 9(10).
+    05  CTR-HOLDER-NAME         PIC X(41).
+    05  CTR-AMOUNT              PIC S9(13)V99.
+    05  CTR-TELLER-ID           PIC X(10).
+    05  FILLER                  PIC X(5).
+
+*> Printable receipt log. One record per posted deposit, withdrawal or
+*> transfer leg, carrying everything PRINT-RECEIPT needs to format a
+*> teller slip -- the resulting balance is the account's balance right
+*> after the posting, not the amount of the posting itself.
+FD  RECEIPT-FILE.
+01  RECEIPT-RECORD.
+    05  RCPT-TRANS-ID           PIC 9(12).
+    05  RCPT-DATE               PIC X(8).
+    05  RCPT-TIME               PIC X(8).
+    05  RCPT-TRANS-TYPE         PIC X(1).
+    05  RCPT-ACCOUNT-NUMBER     PIC 9(10).
+    05  RCPT-HOLDER-NAME        PIC X(41).
+    05  RCPT-DESCRIPTION        PIC X(50).
+    05  RCPT-AMOUNT             PIC S9(13)V99.
+    05  RCPT-RESULTING-BALANCE  PIC S9(13)V99.
+    05  RCPT-TELLER-ID          PIC X(10).
     05  FILLER                  PIC X(5).
 
 WORKING-STORAGE SECTION.
@@ -60,8 +139,22 @@ COPY COMMON.
     88  STOP-PROCESSING         VALUE 'N'.
 
 01  WS-TRANS-FILE-STATUS        PIC X(2).
+    88  TRANS-FILE-SUCCESS      VALUE '00'.
+    88  TRANS-FILE-DUPLICATE    VALUE '22'.
+01  WS-COUNTER-FILE-STATUS      PIC X(2).
+    88  COUNTER-FILE-SUCCESS    VALUE '00'.
+    88  COUNTER-RECORD-LOCKED   VALUE '90' THRU '99'.
+01  WS-CTR-FILE-STATUS          PIC X(2).
+    88  CTR-FILE-SUCCESS        VALUE '00'.
+01  WS-RECEIPT-FILE-STATUS      PIC X(2).
+    88  RECEIPT-FILE-SUCCESS    VALUE '00'.
+
+*> Configurable currency-transaction reporting threshold.
+01  WS-CTR-THRESHOLD             PIC 9(11)V99 VALUE 10000.00.
 01  WS-NEXT-ACCOUNT-NUM         PIC 9(10) VALUE 1000000006.
 01  WS-NEXT-TRANS-ID            PIC 9(12) VALUE 1.
+01  WS-HIGH-ACCOUNT-NUM         PIC 9(10) VALUE ZERO.
+01  WS-HIGH-TRANS-ID            PIC 9(12) VALUE ZERO.
 
 01  WS-SCREEN-FIELDS.
     05  WS-INPUT-ACCOUNT        PIC 9(10).
@@ -72,25 +165,184 @@ COPY COMMON.
     05  WS-INPUT-LAST-NAME      PIC X(20).
     05  WS-INPUT-ADDRESS        PIC X(50).
     05  WS-INPUT-PHONE          PIC X(15).
+    05  WS-INPUT-TAX-ID         PIC X(11).
     05  WS-INPUT-ACCOUNT-TYPE   PIC X(1).
+    05  WS-INPUT-LINKED-ACCOUNT PIC 9(10).
+    05  WS-INPUT-CO-FIRST-NAME  PIC X(20).
+    05  WS-INPUT-CO-LAST-NAME   PIC X(20).
     05  WS-TO-ACCOUNT           PIC 9(10).
     05  WS-FROM-ACCOUNT-TEMP    PIC 9(10).
     05  WS-FROM-BALANCE         PIC S9(13)V99.
     05  WS-TO-BALANCE           PIC S9(13)V99.
     05  WS-FROM-BALANCE-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
     05  WS-TO-BALANCE-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+    05  WS-INPUT-MEMO           PIC X(50).
 
 01  DEFAULT-TELLER-ID           PIC X(10) VALUE 'TELLER001'.
+01  WS-CURRENT-TELLER-ID        PIC X(10) VALUE SPACES.
+
+01  WS-TO-ACCOUNT-STATUS        PIC X(1) VALUE 'Y'.
+    88  WS-TO-ACCOUNT-ACTIVE    VALUE 'Y'.
+    88  WS-TO-ACCOUNT-CLOSED    VALUE 'N'.
+
+*> TRANSFER-MODULE locks the FROM account once via READ-ACCOUNT-RECORD
+*> and the TO account once via CHECK-TO-ACCOUNT-ACTIVE; both records
+*> are saved here so the account list scans run in between (which
+*> reuse the ACCOUNT-RECORD buffer) and PROCESS-TRANSFER's postings
+*> can restore whichever one they need with a plain MOVE instead of
+*> re-issuing READ ... WITH LOCK against a record this session already
+*> holds.
+01  WS-FROM-ACCOUNT-RECORD.
+    05  WS-FROM-ACCT-NUMBER         PIC 9(10).
+    05  WS-FROM-ACCT-TYPE           PIC X(1).
+    05  WS-FROM-ACCT-STATUS         PIC X(1).
+    05  WS-FROM-ACCT-HOLDER.
+        10  WS-FROM-HOLDER-FIRST    PIC X(20).
+        10  WS-FROM-HOLDER-LAST     PIC X(20).
+        10  WS-FROM-HOLDER-ADDR     PIC X(50).
+        10  WS-FROM-HOLDER-PHONE    PIC X(15).
+        10  WS-FROM-HOLDER-TAXID    PIC X(11).
+    05  WS-FROM-ACCT-BALANCE        PIC S9(13)V99.
+    05  WS-FROM-ACCT-OPEN-DATE      PIC X(8).
+    05  WS-FROM-LAST-TRANS-DATE     PIC X(8).
+    05  WS-FROM-LINKED-ACCT-NUM     PIC 9(10).
+    05  WS-FROM-CO-HOLDER-FIRST     PIC X(20).
+    05  WS-FROM-CO-HOLDER-LAST      PIC X(20).
+    05  WS-FROM-AVAILABLE-BALANCE   PIC S9(13)V99.
+    05  WS-FROM-HOLD-AMOUNT         PIC S9(13)V99.
+    05  WS-FROM-HOLD-RELEASE-DATE   PIC X(8).
+    05  WS-FROM-CD-MATURITY-DATE    PIC X(8).
+    05  WS-FROM-CD-LOCKED-RATE      PIC 9V9(4).
+    05  FILLER                      PIC X(10).
+
+01  WS-TO-ACCOUNT-RECORD.
+    05  WS-TO-ACCT-NUMBER           PIC 9(10).
+    05  WS-TO-ACCT-TYPE             PIC X(1).
+    05  WS-TO-ACCT-STATUS           PIC X(1).
+    05  WS-TO-ACCT-HOLDER.
+        10  WS-TO-HOLDER-FIRST      PIC X(20).
+        10  WS-TO-HOLDER-LAST       PIC X(20).
+        10  WS-TO-HOLDER-ADDR       PIC X(50).
+        10  WS-TO-HOLDER-PHONE      PIC X(15).
+        10  WS-TO-HOLDER-TAXID      PIC X(11).
+    05  WS-TO-ACCT-BALANCE          PIC S9(13)V99.
+    05  WS-TO-ACCT-OPEN-DATE        PIC X(8).
+    05  WS-TO-LAST-TRANS-DATE       PIC X(8).
+    05  WS-TO-LINKED-ACCT-NUM       PIC 9(10).
+    05  WS-TO-CO-HOLDER-FIRST       PIC X(20).
+    05  WS-TO-CO-HOLDER-LAST        PIC X(20).
+    05  WS-TO-AVAILABLE-BALANCE     PIC S9(13)V99.
+    05  WS-TO-HOLD-AMOUNT           PIC S9(13)V99.
+    05  WS-TO-HOLD-RELEASE-DATE     PIC X(8).
+    05  WS-TO-CD-MATURITY-DATE      PIC X(8).
+    05  WS-TO-CD-LOCKED-RATE        PIC 9V9(4).
+    05  FILLER                      PIC X(10).
 
 *> Account Selection Variables
 01  WS-ACCOUNT-SELECTION.
     05  WS-ACCOUNT-COUNT        PIC 9(2) VALUE 0.
     05  WS-SELECTED-OPTION      PIC 9(2).
-    05  WS-ACCOUNT-SELECTION-INPUT PIC X(3).
+    05  WS-ACCOUNT-SELECTION-INPUT PIC X(20).
     05  WS-ACCOUNT-LIST OCCURS 10 TIMES.
         10  WS-LIST-ACCOUNT-NUM PIC 9(10).
         10  WS-LIST-HOLDER-NAME PIC X(41).
         10  WS-LIST-ACCOUNT-TYPE PIC X(1).
+    05  WS-LIST-SWAP-ENTRY      PIC X(52).
+    05  WS-REV-I                PIC 9(2).
+    05  WS-REV-J                PIC 9(2).
+
+*> Paging controls for the account-selection screens
+01  WS-PAGE-CONTROLS.
+    05  WS-FIRST-LOADED-ACCT-NUM PIC 9(10) VALUE ZERO.
+    05  WS-LAST-LOADED-ACCT-NUM  PIC 9(10) VALUE ZERO.
+    05  WS-HAS-NEXT-PAGE         PIC X(1) VALUE 'N'.
+        88  MORE-NEXT-PAGE       VALUE 'Y'.
+    05  WS-HAS-PREV-PAGE         PIC X(1) VALUE 'N'.
+        88  MORE-PREV-PAGE       VALUE 'Y'.
+    05  WS-SELECTION-DONE-FLAG   PIC X(1) VALUE 'N'.
+        88  SELECTION-MADE       VALUE 'Y'.
+
+*> Name/phone search variables
+01  WS-SEARCH-FIELDS.
+    05  WS-SEARCH-TEXT           PIC X(20).
+    05  WS-SEARCH-LEN            PIC 9(2).
+    05  WS-MATCH-COUNT           PIC 9(2).
+    05  WS-SEARCH-FOUND-NUM      PIC 9(10) VALUE ZERO.
+
+*> Duplicate-customer check variables (used at account creation)
+01  WS-DUPLICATE-CHECK-FIELDS.
+    05  WS-DUPLICATE-ACCOUNT-NUM PIC 9(10) VALUE ZERO.
+
+*> Overdraft-protection variables (used by WITHDRAWAL-MODULE when the
+*> account being drawn down carries a LINKED-ACCOUNT-NUMBER)
+01  WS-OVERDRAFT-FIELDS.
+    05  WS-OVERDRAFT-CHECKING-NUM PIC 9(10) VALUE ZERO.
+    05  WS-OVERDRAFT-SAVINGS-NUM PIC 9(10) VALUE ZERO.
+    05  WS-OVERDRAFT-SHORTFALL   PIC S9(13)V99 VALUE ZERO.
+    05  WS-OVERDRAFT-SHORT-DISP  PIC ZZZ,ZZZ,ZZ9.99.
+    05  WS-OVERDRAFT-USED-FLAG   PIC X(1) VALUE 'N'.
+        88  OVERDRAFT-USED       VALUE 'Y'.
+
+*> Hold-on-deposit variables. A check deposit flagged at hold time adds
+*> its amount to HOLD-AMOUNT and pushes HOLD-RELEASE-DATE out
+*> WS-HOLD-DAYS calendar days; AVAILABLE-BALANCE (ACCOUNT-BALANCE less
+*> any still-outstanding hold) is what withdrawals and transfers are
+*> actually checked against, not the ledger balance.
+01  WS-HOLD-FIELDS.
+    05  WS-HOLD-DAYS             PIC 9(2) VALUE 2.
+    05  WS-INPUT-HOLD-FLAG       PIC X(1) VALUE 'N'.
+        88  DEPOSIT-ON-HOLD      VALUE 'Y' 'y'.
+    05  WS-HOLD-DATE-INTEGER     PIC S9(9).
+    05  WS-HOLD-RELEASE-DATE-NUM PIC 9(8).
+    05  WS-AVAILABLE-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Certificate-of-deposit variables (used at creation to capture the
+*> term and compute CD-MATURITY-DATE, and by WITHDRAWAL-MODULE to
+*> assess an early-withdrawal penalty).
+01  WS-CD-FIELDS.
+    05  WS-INPUT-CD-TERM-MONTHS  PIC 9(3) VALUE ZERO.
+    05  WS-INPUT-CD-RATE         PIC 9V9(4) VALUE ZERO.
+    05  WS-CD-TOTAL-MONTHS       PIC 9(6).
+    05  WS-CD-MATURITY-YEAR      PIC 9(4).
+    05  WS-CD-MATURITY-MONTH     PIC 9(2).
+    05  WS-CD-MATURITY-DAY       PIC 9(2).
+    05  WS-CD-PENALTY-RATE       PIC 9V9(4) VALUE 0.1000.
+    05  WS-CD-PENALTY-AMOUNT     PIC S9(13)V99.
+    05  WS-CD-PENALTY-DISPLAY    PIC ZZZ,ZZZ,ZZ9.99.
+
+*> Record-locking retry controls. ACCOUNT-FILE is LOCK MODE IS MANUAL
+*> so concurrent teller sessions can each hold an account record for
+*> update without stepping on one another; a READ ... WITH LOCK against
+*> a record another session already holds comes back FILE-RECORD-LOCKED
+*> instead of blocking forever, and is retried up to WS-LOCK-MAX-RETRIES
+*> times before giving up.
+01  WS-LOCK-FIELDS.
+    05  WS-LOCK-RETRY-COUNT      PIC 9(2) VALUE ZERO.
+    05  WS-LOCK-MAX-RETRIES      PIC 9(2) VALUE 5.
+    05  WS-TRANS-WRITE-RETRY-COUNT PIC 9(2) VALUE ZERO.
+
+*> Phone-number validation (used by CREATE-ACCOUNT-MODULE's field-level
+*> checks). WS-INPUT-PHONE is free-form (punctuation/spacing allowed)
+*> but must contain exactly 10 digit characters.
+01  WS-PHONE-VALIDATION-FIELDS.
+    05  WS-PHONE-IDX             PIC 9(2).
+    05  WS-PHONE-DIGIT-COUNT     PIC 9(2).
+
+*> Fields REVERSE-TRANSACTION-MODULE uses to look up the original
+*> posting, remember its key details past the point TRANSACTION-RECORD
+*> gets reused for the new offsetting entry, and work out which account
+*> and which direction the reversal applies to.
+01  WS-TRANS-LOOKUP-STATUS       PIC X(1).
+    88  REVERSAL-TRANS-FOUND     VALUE 'Y'.
+    88  REVERSAL-TRANS-NOT-FOUND VALUE 'N'.
+
+01  WS-REVERSAL-FIELDS.
+    05  WS-INPUT-TRANS-ID        PIC 9(12).
+    05  WS-REVERSAL-ORIG-TYPE    PIC X(1).
+    05  WS-REVERSAL-ORIG-FROM    PIC 9(10).
+    05  WS-REVERSAL-ORIG-TO      PIC 9(10).
+    05  WS-REVERSAL-ORIG-AMOUNT  PIC S9(13)V99.
+    05  WS-REVERSAL-ACCOUNT      PIC 9(10).
 
 PROCEDURE DIVISION.
 MAIN-PROGRAM.
@@ -107,6 +359,80 @@ INITIALIZE-PROGRAM.
         OPEN OUTPUT ACCOUNT-FILE
         CLOSE ACCOUNT-FILE
         OPEN I-O ACCOUNT-FILE
+    END-IF
+    PERFORM GET-CURRENT-DATE-TIME
+    PERFORM LOAD-PERSISTED-COUNTERS
+    PERFORM TELLER-SIGN-ON.
+
+*> Prompts for the signed-on teller's ID so transactions are logged
+*> under the teller who actually posted them instead of a hardcoded
+*> default. Falls back to DEFAULT-TELLER-ID if left blank.
+TELLER-SIGN-ON.
+    DISPLAY ' '
+    DISPLAY 'Teller ID: ' WITH NO ADVANCING
+    ACCEPT WS-CURRENT-TELLER-ID
+    IF WS-CURRENT-TELLER-ID = SPACES
+        MOVE DEFAULT-TELLER-ID TO WS-CURRENT-TELLER-ID
+    END-IF.
+
+*> Leave COUNTER-FILE open for the rest of this session so both
+*> GET-NEXT-TRANS-ID and GET-NEXT-ACCOUNT-NUM can fetch-and-increment
+*> their respective fields of the control record under a record lock
+*> at the moment each transaction/account is posted, instead of keeping
+*> an in-memory copy that only reconciles at exit (the old approach
+*> lost any advance made between LOAD-PERSISTED-COUNTERS and a crash).
+*> If the control record is missing (first run, or it was lost), fall
+*> back to deriving both counters from the high keys already on
+*> ACCOUNT-FILE and TRANSACTION-FILE, and create the control record
+*> from that so a lost control file can never hand out a duplicate
+*> account or transaction number.
+LOAD-PERSISTED-COUNTERS.
+    OPEN I-O COUNTER-FILE
+    IF NOT COUNTER-FILE-SUCCESS
+        OPEN OUTPUT COUNTER-FILE
+        CLOSE COUNTER-FILE
+        OPEN I-O COUNTER-FILE
+    END-IF
+
+    MOVE '1' TO CTL-KEY
+    READ COUNTER-FILE
+    IF NOT COUNTER-FILE-SUCCESS
+        PERFORM DERIVE-COUNTERS-FROM-FILES
+        MOVE '1' TO CTL-KEY
+        MOVE WS-NEXT-ACCOUNT-NUM TO CTL-NEXT-ACCOUNT-NUM
+        MOVE WS-NEXT-TRANS-ID TO CTL-NEXT-TRANS-ID
+        WRITE COUNTER-RECORD
+    END-IF.
+
+*> Fallback used only when data/counters.dat cannot be opened.
+DERIVE-COUNTERS-FROM-FILES.
+    MOVE ZERO TO WS-HIGH-ACCOUNT-NUM
+    MOVE HIGH-VALUES TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY NOT > ACCOUNT-NUMBER
+    IF FILE-SUCCESS
+        READ ACCOUNT-FILE PREVIOUS RECORD
+        IF FILE-SUCCESS
+            MOVE ACCOUNT-NUMBER TO WS-HIGH-ACCOUNT-NUM
+        END-IF
+    END-IF
+    IF WS-HIGH-ACCOUNT-NUM > ZERO
+        COMPUTE WS-NEXT-ACCOUNT-NUM = WS-HIGH-ACCOUNT-NUM + 1
+    END-IF
+
+    MOVE ZERO TO WS-HIGH-TRANS-ID
+    OPEN INPUT TRANSACTION-FILE
+    IF WS-TRANS-FILE-STATUS = '00'
+        PERFORM READ-TRANSACTION-RECORD
+        PERFORM UNTIL WS-TRANS-FILE-STATUS = '10'
+            IF TRANS-ID > WS-HIGH-TRANS-ID
+                MOVE TRANS-ID TO WS-HIGH-TRANS-ID
+            END-IF
+            PERFORM READ-TRANSACTION-RECORD
+        END-PERFORM
+        CLOSE TRANSACTION-FILE
+    END-IF
+    IF WS-HIGH-TRANS-ID > ZERO
+        COMPUTE WS-NEXT-TRANS-ID = WS-HIGH-TRANS-ID + 1
     END-IF.
 
 MAIN-MENU-LOOP.
@@ -125,6 +451,12 @@ MAIN-MENU-LOOP.
         WHEN 5
             PERFORM TRANSFER-MODULE
         WHEN 6
+            PERFORM CLOSE-ACCOUNT-MODULE
+        WHEN 7
+            PERFORM MAINTAIN-ACCOUNT-MODULE
+        WHEN 8
+            PERFORM REVERSE-TRANSACTION-MODULE
+        WHEN 9
             SET STOP-PROCESSING TO TRUE
         WHEN OTHER
             DISPLAY 'Invalid choice. Please try again.'
@@ -145,76 +477,127 @@ DISPLAY-MAIN-MENU.
     DISPLAY '3. Deposit'
     DISPLAY '4. Withdrawal'
     DISPLAY '5. Transfer'
-    DISPLAY '6. Exit'
+    DISPLAY '6. Close Account'
+    DISPLAY '7. Maintain Account'
+    DISPLAY '8. Reverse Transaction'
+    DISPLAY '9. Exit'
     DISPLAY ' '
-    DISPLAY 'Please select an option (1-6): ' WITH NO ADVANCING.
+    DISPLAY 'Please select an option (1-9): ' WITH NO ADVANCING.
 
 *> New Account Selection Paragraph
 SELECT-ACCOUNT.
-    DISPLAY CLEAR-SCREEN
-    DISPLAY CURSOR-HOME
-    DISPLAY '================================================================='
-    DISPLAY '                        SELECT ACCOUNT'
-    DISPLAY '================================================================='
-    DISPLAY ' '
-    
-    PERFORM LOAD-ACCOUNT-LIST
-    
+    PERFORM LOAD-ACCOUNT-LIST-FIRST-PAGE
+
     IF WS-ACCOUNT-COUNT = 0
+        DISPLAY CLEAR-SCREEN
+        DISPLAY CURSOR-HOME
+        DISPLAY '================================================================='
+        DISPLAY '                        SELECT ACCOUNT'
+        DISPLAY '================================================================='
         DISPLAY 'No accounts found in the system.'
         DISPLAY 'Please create an account first.'
         MOVE 0 TO WS-INPUT-ACCOUNT
     ELSE
-        PERFORM DISPLAY-ACCOUNT-LIST
-        PERFORM GET-ACCOUNT-SELECTION
+        SET WS-SELECTION-DONE-FLAG TO 'N'
+        PERFORM UNTIL SELECTION-MADE
+            DISPLAY CLEAR-SCREEN
+            DISPLAY CURSOR-HOME
+            DISPLAY '================================================================='
+            DISPLAY '                        SELECT ACCOUNT'
+            DISPLAY '================================================================='
+            DISPLAY ' '
+            PERFORM DISPLAY-ACCOUNT-LIST
+            PERFORM GET-ACCOUNT-SELECTION
+        END-PERFORM
     END-IF.
 
 *> Selection for transfer FROM account
 SELECT-ACCOUNT-FROM.
-    DISPLAY CLEAR-SCREEN
-    DISPLAY CURSOR-HOME
-    DISPLAY '================================================================='
-    DISPLAY '                    SELECT SOURCE ACCOUNT'
-    DISPLAY '          (Account to transfer money FROM)'
-    DISPLAY '================================================================='
-    DISPLAY ' '
-    
-    PERFORM LOAD-ACCOUNT-LIST
-    
+    PERFORM LOAD-ACCOUNT-LIST-FIRST-PAGE
+
     IF WS-ACCOUNT-COUNT = 0
+        DISPLAY CLEAR-SCREEN
+        DISPLAY CURSOR-HOME
+        DISPLAY '================================================================='
+        DISPLAY '                    SELECT SOURCE ACCOUNT'
+        DISPLAY '================================================================='
         DISPLAY 'No accounts found in the system.'
         DISPLAY 'Please create an account first.'
         MOVE 0 TO WS-INPUT-ACCOUNT
     ELSE
-        PERFORM DISPLAY-ACCOUNT-LIST
-        PERFORM GET-SOURCE-ACCOUNT
+        SET WS-SELECTION-DONE-FLAG TO 'N'
+        PERFORM UNTIL SELECTION-MADE
+            DISPLAY CLEAR-SCREEN
+            DISPLAY CURSOR-HOME
+            DISPLAY '================================================================='
+            DISPLAY '                    SELECT SOURCE ACCOUNT'
+            DISPLAY '          (Account to transfer money FROM)'
+            DISPLAY '================================================================='
+            DISPLAY ' '
+            PERFORM DISPLAY-ACCOUNT-LIST
+            PERFORM GET-SOURCE-ACCOUNT
+        END-PERFORM
     END-IF.
 
 *> Selection for transfer TO account
 SELECT-ACCOUNT-TO.
-    DISPLAY CLEAR-SCREEN
-    DISPLAY CURSOR-HOME
-    DISPLAY '================================================================='
-    DISPLAY '                  SELECT DESTINATION ACCOUNT'
-    DISPLAY '          (Account to transfer money TO)'
-    DISPLAY '================================================================='
-    DISPLAY ' '
-    
-    PERFORM LOAD-ACCOUNT-LIST
-    
+    PERFORM LOAD-ACCOUNT-LIST-FIRST-PAGE
+
     IF WS-ACCOUNT-COUNT = 0
+        DISPLAY CLEAR-SCREEN
+        DISPLAY CURSOR-HOME
+        DISPLAY '================================================================='
+        DISPLAY '                  SELECT DESTINATION ACCOUNT'
+        DISPLAY '================================================================='
         DISPLAY 'No accounts found in the system.'
         DISPLAY 'Please create an account first.'
         MOVE 0 TO WS-INPUT-ACCOUNT
     ELSE
-        PERFORM DISPLAY-ACCOUNT-LIST
-        PERFORM GET-DESTINATION-ACCOUNT
+        SET WS-SELECTION-DONE-FLAG TO 'N'
+        PERFORM UNTIL SELECTION-MADE
+            DISPLAY CLEAR-SCREEN
+            DISPLAY CURSOR-HOME
+            DISPLAY '================================================================='
+            DISPLAY '                  SELECT DESTINATION ACCOUNT'
+            DISPLAY '          (Account to transfer money TO)'
+            DISPLAY '================================================================='
+            DISPLAY ' '
+            PERFORM DISPLAY-ACCOUNT-LIST
+            PERFORM GET-DESTINATION-ACCOUNT
+        END-PERFORM
+    END-IF.
+
+*> Loads the first page (10 rows) of ACCOUNT-FILE in key order.
+LOAD-ACCOUNT-LIST-FIRST-PAGE.
+    MOVE LOW-VALUES TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY NOT < ACCOUNT-NUMBER
+    PERFORM FILL-PAGE-FORWARD
+    PERFORM SET-PAGE-BOUNDARIES.
+
+*> Loads the page immediately after the one on screen.
+LOAD-NEXT-ACCOUNT-PAGE.
+    MOVE WS-LAST-LOADED-ACCT-NUM TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY > ACCOUNT-NUMBER
+    IF FILE-SUCCESS
+        PERFORM FILL-PAGE-FORWARD
+        PERFORM SET-PAGE-BOUNDARIES
+    ELSE
+        DISPLAY 'No more accounts.'
+    END-IF.
+
+*> Loads the page immediately before the one on screen.
+LOAD-PREVIOUS-ACCOUNT-PAGE.
+    MOVE WS-FIRST-LOADED-ACCT-NUM TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY < ACCOUNT-NUMBER
+    IF FILE-SUCCESS
+        PERFORM FILL-PAGE-BACKWARD
+        PERFORM SET-PAGE-BOUNDARIES
+    ELSE
+        DISPLAY 'Already at the first page.'
     END-IF.
 
-LOAD-ACCOUNT-LIST.
+FILL-PAGE-FORWARD.
     MOVE 0 TO WS-ACCOUNT-COUNT
-    MOVE LOW-VALUES TO ACCOUNT-RECORD
-    START ACCOUNT-FILE KEY NOT < ACCOUNT-NUMBER
     PERFORM READ-NEXT-ACCOUNT
     PERFORM UNTIL FILE-AT-END OR WS-ACCOUNT-COUNT >= 10
         ADD 1 TO WS-ACCOUNT-COUNT
@@ -227,77 +610,199 @@ LOAD-ACCOUNT-LIST.
         PERFORM READ-NEXT-ACCOUNT
     END-PERFORM.
 
+*> Reads backward into the page, leaving entries in descending key
+*> order, then REVERSE-ACCOUNT-LIST puts the page back in the
+*> ascending order the rest of the screen expects.
+FILL-PAGE-BACKWARD.
+    MOVE 0 TO WS-ACCOUNT-COUNT
+    PERFORM READ-PREVIOUS-ACCOUNT
+    PERFORM UNTIL FILE-AT-END OR WS-ACCOUNT-COUNT >= 10
+        ADD 1 TO WS-ACCOUNT-COUNT
+        MOVE ACCOUNT-NUMBER TO WS-LIST-ACCOUNT-NUM(WS-ACCOUNT-COUNT)
+        STRING HOLDER-FIRST-NAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               HOLDER-LAST-NAME DELIMITED BY SPACE
+               INTO WS-LIST-HOLDER-NAME(WS-ACCOUNT-COUNT)
+        MOVE ACCOUNT-TYPE TO WS-LIST-ACCOUNT-TYPE(WS-ACCOUNT-COUNT)
+        PERFORM READ-PREVIOUS-ACCOUNT
+    END-PERFORM
+    PERFORM REVERSE-ACCOUNT-LIST.
+
+REVERSE-ACCOUNT-LIST.
+    MOVE 1 TO WS-REV-I
+    PERFORM UNTIL WS-REV-I >= WS-ACCOUNT-COUNT - WS-REV-I + 1
+        COMPUTE WS-REV-J = WS-ACCOUNT-COUNT - WS-REV-I + 1
+        MOVE WS-ACCOUNT-LIST(WS-REV-I) TO WS-LIST-SWAP-ENTRY
+        MOVE WS-ACCOUNT-LIST(WS-REV-J) TO WS-ACCOUNT-LIST(WS-REV-I)
+        MOVE WS-LIST-SWAP-ENTRY TO WS-ACCOUNT-LIST(WS-REV-J)
+        ADD 1 TO WS-REV-I
+    END-PERFORM.
+
+*> Records the first/last key on the page just loaded and peeks ahead
+*> and behind it so the prompt can say whether N/P actually go anywhere.
+SET-PAGE-BOUNDARIES.
+    MOVE 'N' TO WS-HAS-NEXT-PAGE
+    MOVE 'N' TO WS-HAS-PREV-PAGE
+
+    IF WS-ACCOUNT-COUNT > 0
+        MOVE WS-LIST-ACCOUNT-NUM(1) TO WS-FIRST-LOADED-ACCT-NUM
+        MOVE WS-LIST-ACCOUNT-NUM(WS-ACCOUNT-COUNT) TO
+             WS-LAST-LOADED-ACCT-NUM
+
+        MOVE WS-LAST-LOADED-ACCT-NUM TO ACCOUNT-NUMBER
+        START ACCOUNT-FILE KEY > ACCOUNT-NUMBER
+        IF FILE-SUCCESS
+            MOVE 'Y' TO WS-HAS-NEXT-PAGE
+        END-IF
+
+        MOVE WS-FIRST-LOADED-ACCT-NUM TO ACCOUNT-NUMBER
+        START ACCOUNT-FILE KEY < ACCOUNT-NUMBER
+        IF FILE-SUCCESS
+            MOVE 'Y' TO WS-HAS-PREV-PAGE
+        END-IF
+    END-IF.
+
 READ-NEXT-ACCOUNT.
     READ ACCOUNT-FILE NEXT RECORD AT END
         SET FILE-AT-END TO TRUE
     END-READ.
 
+READ-PREVIOUS-ACCOUNT.
+    READ ACCOUNT-FILE PREVIOUS RECORD AT END
+        SET FILE-AT-END TO TRUE
+    END-READ.
+
 DISPLAY-ACCOUNT-LIST.
     DISPLAY 'Available Accounts:'
     DISPLAY '-------------------'
-    
-    PERFORM VARYING WS-SELECTED-OPTION FROM 1 BY 1 
+
+    PERFORM VARYING WS-SELECTED-OPTION FROM 1 BY 1
             UNTIL WS-SELECTED-OPTION > WS-ACCOUNT-COUNT
-        DISPLAY WS-SELECTED-OPTION ' ' 
+        DISPLAY WS-SELECTED-OPTION ' '
                 WS-LIST-HOLDER-NAME(WS-SELECTED-OPTION)(1:20)
     END-PERFORM
-    DISPLAY '-------------------'.
+    DISPLAY '-------------------'
+    IF MORE-NEXT-PAGE
+        DISPLAY '(N)ext page available'
+    END-IF
+    IF MORE-PREV-PAGE
+        DISPLAY '(P)revious page available'
+    END-IF.
 
 GET-ACCOUNT-SELECTION.
     DISPLAY ' '
-    DISPLAY 'Enter account number (1-' WS-ACCOUNT-COUNT ') or B to go Back: ' WITH NO ADVANCING
+    DISPLAY 'Enter account number (1-' WS-ACCOUNT-COUNT
+            '), N)ext, P)revious, S)earch, or B to go Back: '
+            WITH NO ADVANCING
     ACCEPT WS-ACCOUNT-SELECTION-INPUT
-    
-    IF WS-ACCOUNT-SELECTION-INPUT = 'B' OR WS-ACCOUNT-SELECTION-INPUT = 'b'
-        MOVE 0 TO WS-INPUT-ACCOUNT
-    ELSE
-        MOVE FUNCTION NUMVAL(WS-ACCOUNT-SELECTION-INPUT) TO WS-SELECTED-OPTION
-        IF WS-SELECTED-OPTION >= 1 AND WS-SELECTED-OPTION <= WS-ACCOUNT-COUNT
-            MOVE WS-LIST-ACCOUNT-NUM(WS-SELECTED-OPTION) TO WS-INPUT-ACCOUNT
-        ELSE
-            DISPLAY 'Invalid selection. Please try again.'
-            DISPLAY 'Press ENTER to continue...'
-            ACCEPT WS-MENU-CHOICE
-            MOVE 0 TO WS-INPUT-ACCOUNT
-        END-IF
-    END-IF.
+    PERFORM RESOLVE-ACCOUNT-SELECTION.
 
 GET-SOURCE-ACCOUNT.
     DISPLAY ' '
-    DISPLAY 'Enter SOURCE account number (1-' WS-ACCOUNT-COUNT ') or B to go Back: ' WITH NO ADVANCING
+    DISPLAY 'Enter SOURCE account number (1-' WS-ACCOUNT-COUNT
+            '), N)ext, P)revious, S)earch, or B to go Back: '
+            WITH NO ADVANCING
     ACCEPT WS-ACCOUNT-SELECTION-INPUT
-    
-    IF WS-ACCOUNT-SELECTION-INPUT = 'B' OR WS-ACCOUNT-SELECTION-INPUT = 'b'
-        MOVE 0 TO WS-INPUT-ACCOUNT
-    ELSE
-        MOVE FUNCTION NUMVAL(WS-ACCOUNT-SELECTION-INPUT) TO WS-SELECTED-OPTION
-        IF WS-SELECTED-OPTION >= 1 AND WS-SELECTED-OPTION <= WS-ACCOUNT-COUNT
-            MOVE WS-LIST-ACCOUNT-NUM(WS-SELECTED-OPTION) TO WS-INPUT-ACCOUNT
-        ELSE
-            DISPLAY 'Invalid selection. Please try again.'
-            DISPLAY 'Press ENTER to continue...'
-            ACCEPT WS-MENU-CHOICE
-            MOVE 0 TO WS-INPUT-ACCOUNT
-        END-IF
-    END-IF.
+    PERFORM RESOLVE-ACCOUNT-SELECTION.
 
 GET-DESTINATION-ACCOUNT.
     DISPLAY ' '
-    DISPLAY 'Enter DESTINATION account number (1-' WS-ACCOUNT-COUNT ') or B to go Back: ' WITH NO ADVANCING
+    DISPLAY 'Enter DESTINATION account number (1-' WS-ACCOUNT-COUNT
+            '), N)ext, P)revious, S)earch, or B to go Back: '
+            WITH NO ADVANCING
     ACCEPT WS-ACCOUNT-SELECTION-INPUT
-    
-    IF WS-ACCOUNT-SELECTION-INPUT = 'B' OR WS-ACCOUNT-SELECTION-INPUT = 'b'
-        MOVE 0 TO WS-INPUT-ACCOUNT
-    ELSE
-        MOVE FUNCTION NUMVAL(WS-ACCOUNT-SELECTION-INPUT) TO WS-SELECTED-OPTION
-        IF WS-SELECTED-OPTION >= 1 AND WS-SELECTED-OPTION <= WS-ACCOUNT-COUNT
-            MOVE WS-LIST-ACCOUNT-NUM(WS-SELECTED-OPTION) TO WS-INPUT-ACCOUNT
-        ELSE
-            DISPLAY 'Invalid selection. Please try again.'
-            DISPLAY 'Press ENTER to continue...'
-            ACCEPT WS-MENU-CHOICE
+    PERFORM RESOLVE-ACCOUNT-SELECTION.
+
+*> Shared by GET-ACCOUNT-SELECTION/GET-SOURCE-ACCOUNT/
+*> GET-DESTINATION-ACCOUNT once the raw input has been ACCEPTed.
+RESOLVE-ACCOUNT-SELECTION.
+    EVALUATE WS-ACCOUNT-SELECTION-INPUT
+        WHEN 'B'
+        WHEN 'b'
             MOVE 0 TO WS-INPUT-ACCOUNT
-        END-IF
+            SET SELECTION-MADE TO TRUE
+        WHEN 'N'
+        WHEN 'n'
+            IF MORE-NEXT-PAGE
+                PERFORM LOAD-NEXT-ACCOUNT-PAGE
+            ELSE
+                DISPLAY 'Already at the last page.'
+                DISPLAY 'Press ENTER to continue...'
+                ACCEPT WS-MENU-CHOICE
+            END-IF
+        WHEN 'P'
+        WHEN 'p'
+            IF MORE-PREV-PAGE
+                PERFORM LOAD-PREVIOUS-ACCOUNT-PAGE
+            ELSE
+                DISPLAY 'Already at the first page.'
+                DISPLAY 'Press ENTER to continue...'
+                ACCEPT WS-MENU-CHOICE
+            END-IF
+        WHEN 'S'
+        WHEN 's'
+            DISPLAY ' '
+            DISPLAY 'Enter name or phone to search for: ' WITH NO ADVANCING
+            ACCEPT WS-SEARCH-TEXT
+            PERFORM SEARCH-ACCOUNT-BY-NAME-OR-PHONE
+        WHEN OTHER
+            MOVE FUNCTION NUMVAL(WS-ACCOUNT-SELECTION-INPUT)
+                TO WS-SELECTED-OPTION
+            IF WS-SELECTED-OPTION >= 1 AND
+               WS-SELECTED-OPTION <= WS-ACCOUNT-COUNT
+                MOVE WS-LIST-ACCOUNT-NUM(WS-SELECTED-OPTION)
+                    TO WS-INPUT-ACCOUNT
+                SET SELECTION-MADE TO TRUE
+            ELSE
+                DISPLAY 'Invalid selection. Please try again.'
+                DISPLAY 'Press ENTER to continue...'
+                ACCEPT WS-MENU-CHOICE
+            END-IF
+    END-EVALUATE.
+
+*> Scans ACCOUNT-FILE for a holder first/last name or phone number
+*> containing the search text and, on a match, jumps straight to that
+*> account instead of making the teller page through the list.
+SEARCH-ACCOUNT-BY-NAME-OR-PHONE.
+    MOVE ZERO TO WS-SEARCH-FOUND-NUM
+    COMPUTE WS-SEARCH-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TEXT))
+
+    IF WS-SEARCH-LEN > ZERO
+        MOVE LOW-VALUES TO ACCOUNT-NUMBER
+        START ACCOUNT-FILE KEY NOT < ACCOUNT-NUMBER
+        PERFORM READ-NEXT-ACCOUNT
+        PERFORM UNTIL FILE-AT-END OR WS-SEARCH-FOUND-NUM > ZERO
+            PERFORM CHECK-ACCOUNT-NAME-PHONE-MATCH
+            IF WS-SEARCH-FOUND-NUM = ZERO
+                PERFORM READ-NEXT-ACCOUNT
+            END-IF
+        END-PERFORM
+    END-IF
+
+    IF WS-SEARCH-FOUND-NUM > ZERO
+        MOVE WS-SEARCH-FOUND-NUM TO WS-INPUT-ACCOUNT
+        SET SELECTION-MADE TO TRUE
+    ELSE
+        DISPLAY 'No matching account found for: '
+                FUNCTION TRIM(WS-SEARCH-TEXT)
+        DISPLAY 'Press ENTER to continue...'
+        ACCEPT WS-MENU-CHOICE
+    END-IF.
+
+CHECK-ACCOUNT-NAME-PHONE-MATCH.
+    MOVE ZERO TO WS-MATCH-COUNT
+    INSPECT HOLDER-LAST-NAME TALLYING WS-MATCH-COUNT
+        FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+    IF WS-MATCH-COUNT = ZERO
+        INSPECT HOLDER-FIRST-NAME TALLYING WS-MATCH-COUNT
+            FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+    END-IF
+    IF WS-MATCH-COUNT = ZERO
+        INSPECT HOLDER-PHONE TALLYING WS-MATCH-COUNT
+            FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+    END-IF
+    IF WS-MATCH-COUNT > ZERO
+        MOVE ACCOUNT-NUMBER TO WS-SEARCH-FOUND-NUM
     END-IF.
 
 CREATE-ACCOUNT-MODULE.
@@ -310,26 +815,140 @@ CREATE-ACCOUNT-MODULE.
     
     DISPLAY 'Enter First Name: ' WITH NO ADVANCING
     ACCEPT WS-INPUT-FIRST-NAME
-    
+    PERFORM UNTIL WS-INPUT-FIRST-NAME NOT = SPACES
+        DISPLAY 'ERROR: First name cannot be blank.'
+        DISPLAY 'Enter First Name: ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-FIRST-NAME
+    END-PERFORM
+
     DISPLAY 'Enter Last Name: ' WITH NO ADVANCING
     ACCEPT WS-INPUT-LAST-NAME
-    
+    PERFORM UNTIL WS-INPUT-LAST-NAME NOT = SPACES
+        DISPLAY 'ERROR: Last name cannot be blank.'
+        DISPLAY 'Enter Last Name: ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-LAST-NAME
+    END-PERFORM
+
     DISPLAY 'Enter Address: ' WITH NO ADVANCING
     ACCEPT WS-INPUT-ADDRESS
-    
-    DISPLAY 'Enter Phone Number: ' WITH NO ADVANCING
+
+    DISPLAY 'Enter Phone Number (10 digits): ' WITH NO ADVANCING
     ACCEPT WS-INPUT-PHONE
-    
-    DISPLAY 'Account Type (C-Checking, S-Savings): ' WITH NO ADVANCING
+    PERFORM COUNT-PHONE-DIGITS
+    PERFORM UNTIL WS-PHONE-DIGIT-COUNT = 10
+        DISPLAY 'ERROR: Phone number must contain exactly 10 digits.'
+        DISPLAY 'Enter Phone Number (10 digits): ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-PHONE
+        PERFORM COUNT-PHONE-DIGITS
+    END-PERFORM
+
+    DISPLAY 'Enter Tax ID (SSN/EIN): ' WITH NO ADVANCING
+    ACCEPT WS-INPUT-TAX-ID
+    PERFORM UNTIL WS-INPUT-TAX-ID NOT = SPACES
+        DISPLAY 'ERROR: Tax ID cannot be blank.'
+        DISPLAY 'Enter Tax ID (SSN/EIN): ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-TAX-ID
+    END-PERFORM
+
+    MOVE SPACES TO WS-INPUT-CO-FIRST-NAME
+    MOVE SPACES TO WS-INPUT-CO-LAST-NAME
+    DISPLAY 'Joint Account -- Co-Owner First Name (blank for none): '
+            WITH NO ADVANCING
+    ACCEPT WS-INPUT-CO-FIRST-NAME
+    IF WS-INPUT-CO-FIRST-NAME NOT = SPACES
+        DISPLAY 'Co-Owner Last Name: ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-CO-LAST-NAME
+    END-IF
+
+    DISPLAY 'Account Type (C-Checking, S-Savings, T-Certificate of Deposit): '
+            WITH NO ADVANCING
     ACCEPT WS-INPUT-ACCOUNT-TYPE
-    
-    PERFORM CREATE-NEW-ACCOUNT
-    
+    PERFORM UNTIL WS-INPUT-ACCOUNT-TYPE = 'C' OR 'S' OR 'T'
+        DISPLAY 'ERROR: Account type must be C, S or T.'
+        DISPLAY 'Account Type (C-Checking, S-Savings, T-Certificate of Deposit): '
+                WITH NO ADVANCING
+        ACCEPT WS-INPUT-ACCOUNT-TYPE
+    END-PERFORM
+
+    MOVE ZERO TO WS-INPUT-CD-TERM-MONTHS
+    MOVE ZERO TO WS-INPUT-CD-RATE
+    IF WS-INPUT-ACCOUNT-TYPE = 'T'
+        DISPLAY 'CD Term (months): ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-CD-TERM-MONTHS
+        DISPLAY 'Locked-In Annual Rate (e.g. 0.0275 for 2.75%): '
+                WITH NO ADVANCING
+        ACCEPT WS-INPUT-CD-RATE
+    END-IF
+
+    MOVE ZERO TO WS-INPUT-LINKED-ACCOUNT
+    IF WS-INPUT-ACCOUNT-TYPE = 'C'
+        DISPLAY 'Link Savings Account for Overdraft Protection'
+        DISPLAY '(Enter account number, or 0 for none): ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-LINKED-ACCOUNT
+        IF WS-INPUT-LINKED-ACCOUNT > ZERO
+            PERFORM VALIDATE-LINKED-ACCOUNT
+        END-IF
+    END-IF
+
+    PERFORM CHECK-DUPLICATE-TAX-ID
+
+    IF WS-DUPLICATE-ACCOUNT-NUM > ZERO
+        DISPLAY ' '
+        DISPLAY ERR-DUPLICATE-CUSTOMER
+        DISPLAY 'Existing Account Number: ' WS-DUPLICATE-ACCOUNT-NUM
+    ELSE
+        PERFORM CREATE-NEW-ACCOUNT
+    END-IF
+
     DISPLAY ' '
     DISPLAY 'Press ENTER to continue...'
     ACCEPT WS-MENU-CHOICE.
 
+*> Sequentially scans ACCOUNT-FILE for a holder already on file under
+*> the same tax ID, so one customer cannot end up with two accounts
+*> opened under different names. Mirrors the START/READ NEXT scan
+*> SEARCH-ACCOUNT-BY-NAME-OR-PHONE already uses.
+CHECK-DUPLICATE-TAX-ID.
+    MOVE ZERO TO WS-DUPLICATE-ACCOUNT-NUM
+    MOVE LOW-VALUES TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY NOT < ACCOUNT-NUMBER
+    PERFORM READ-NEXT-ACCOUNT
+    PERFORM UNTIL FILE-AT-END OR WS-DUPLICATE-ACCOUNT-NUM > ZERO
+        IF HOLDER-TAX-ID = WS-INPUT-TAX-ID
+            MOVE ACCOUNT-NUMBER TO WS-DUPLICATE-ACCOUNT-NUM
+        ELSE
+            PERFORM READ-NEXT-ACCOUNT
+        END-IF
+    END-PERFORM.
+
+*> Counts digit characters anywhere in WS-INPUT-PHONE so the teller can
+*> key a phone number with punctuation (e.g. (555) 123-4567) and still
+*> pass the 10-digit check CREATE-ACCOUNT-MODULE enforces.
+COUNT-PHONE-DIGITS.
+    MOVE ZERO TO WS-PHONE-DIGIT-COUNT
+    PERFORM VARYING WS-PHONE-IDX FROM 1 BY 1
+            UNTIL WS-PHONE-IDX > 15
+        IF WS-INPUT-PHONE(WS-PHONE-IDX:1) IS NUMERIC
+            ADD 1 TO WS-PHONE-DIGIT-COUNT
+        END-IF
+    END-PERFORM.
+
+*> Confirms the account entered for overdraft protection actually
+*> exists and is a savings account before it gets wired up. Overwrites
+*> ACCOUNT-RECORD the same way CHECK-DUPLICATE-TAX-ID's scan does --
+*> safe here because CREATE-NEW-ACCOUNT repopulates every field for
+*> the new account from scratch afterward.
+VALIDATE-LINKED-ACCOUNT.
+    MOVE WS-INPUT-LINKED-ACCOUNT TO ACCOUNT-NUMBER
+    READ ACCOUNT-FILE
+    IF NOT FILE-SUCCESS OR NOT SAVINGS-ACCOUNT OR INACTIVE-ACCOUNT
+        DISPLAY 'Linked account not found or is not an active savings '
+                'account -- continuing without overdraft protection.'
+        MOVE ZERO TO WS-INPUT-LINKED-ACCOUNT
+    END-IF.
+
 CREATE-NEW-ACCOUNT.
+    PERFORM GET-NEXT-ACCOUNT-NUM
     MOVE WS-NEXT-ACCOUNT-NUM TO ACCOUNT-NUMBER
     MOVE WS-INPUT-ACCOUNT-TYPE TO ACCOUNT-TYPE
     MOVE 'A' TO ACCOUNT-STATUS
@@ -337,17 +956,30 @@ CREATE-NEW-ACCOUNT.
     MOVE WS-INPUT-LAST-NAME TO HOLDER-LAST-NAME
     MOVE WS-INPUT-ADDRESS TO HOLDER-ADDRESS
     MOVE WS-INPUT-PHONE TO HOLDER-PHONE
+    MOVE WS-INPUT-TAX-ID TO HOLDER-TAX-ID
     MOVE ZERO TO ACCOUNT-BALANCE
+    MOVE ZERO TO AVAILABLE-BALANCE
+    MOVE ZERO TO HOLD-AMOUNT
+    MOVE SPACES TO HOLD-RELEASE-DATE
+    MOVE WS-INPUT-LINKED-ACCOUNT TO LINKED-ACCOUNT-NUMBER
+    MOVE WS-INPUT-CO-FIRST-NAME TO CO-HOLDER-FIRST-NAME
+    MOVE WS-INPUT-CO-LAST-NAME TO CO-HOLDER-LAST-NAME
     PERFORM GET-CURRENT-DATE-TIME
     MOVE WS-CURRENT-DATE TO ACCOUNT-OPEN-DATE
     MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
-    
+
+    MOVE SPACES TO CD-MATURITY-DATE
+    MOVE ZERO TO CD-LOCKED-RATE
+    IF WS-INPUT-ACCOUNT-TYPE = 'T'
+        MOVE WS-INPUT-CD-RATE TO CD-LOCKED-RATE
+        PERFORM COMPUTE-CD-MATURITY-DATE
+    END-IF
+
     WRITE ACCOUNT-RECORD
-    
+
     IF FILE-SUCCESS
         DISPLAY MSG-ACCOUNT-CREATED
         DISPLAY 'Account Number: ' ACCOUNT-NUMBER
-        ADD 1 TO WS-NEXT-ACCOUNT-NUM
     ELSE
         DISPLAY ERR-FILE-ERROR
         DISPLAY 'File Status: ' WS-FILE-STATUS
@@ -360,6 +992,7 @@ ACCOUNT-INFO-MODULE.
         PERFORM READ-ACCOUNT-RECORD
         
         IF ACCOUNT-FOUND
+            PERFORM RELEASE-ACCOUNT-LOCK
             DISPLAY CLEAR-SCREEN
             DISPLAY CURSOR-HOME
             DISPLAY '================================================================='
@@ -368,6 +1001,10 @@ ACCOUNT-INFO-MODULE.
             DISPLAY ' '
             DISPLAY 'Account Number: ' ACCOUNT-NUMBER
             DISPLAY 'Account Holder: ' HOLDER-FIRST-NAME ' ' HOLDER-LAST-NAME
+            IF CO-HOLDER-FIRST-NAME NOT = SPACES
+                DISPLAY 'Joint Owner:    ' CO-HOLDER-FIRST-NAME ' '
+                        CO-HOLDER-LAST-NAME
+            END-IF
             DISPLAY 'Account Type: ' ACCOUNT-TYPE
             DISPLAY 'Account Opened: ' ACCOUNT-OPEN-DATE
             DISPLAY ' '
@@ -376,6 +1013,11 @@ ACCOUNT-INFO-MODULE.
             DISPLAY '*                    CURRENT BALANCE                          *'
             DISPLAY '*                       $' WS-BALANCE-DISPLAY '              *'
             DISPLAY '***************************************************************'
+            IF HOLD-AMOUNT > ZERO
+                MOVE AVAILABLE-BALANCE TO WS-AVAILABLE-DISPLAY
+                DISPLAY 'Available Balance: $' WS-AVAILABLE-DISPLAY
+                        ' (hold released ' HOLD-RELEASE-DATE ')'
+            END-IF
             DISPLAY ' '
             DISPLAY 'Recent Transaction History:'
             DISPLAY '-----------------------------------------------------------------'
@@ -396,50 +1038,164 @@ ACCOUNT-INFO-MODULE.
 
 READ-ACCOUNT-RECORD.
     MOVE WS-INPUT-ACCOUNT TO ACCOUNT-NUMBER
-    READ ACCOUNT-FILE
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    READ ACCOUNT-FILE WITH LOCK
+    PERFORM UNTIL NOT FILE-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        READ ACCOUNT-FILE WITH LOCK
+    END-PERFORM
+
     IF FILE-SUCCESS
         SET ACCOUNT-FOUND TO TRUE
+        PERFORM COMPUTE-AVAILABLE-BALANCE
     ELSE
+        IF FILE-RECORD-LOCKED
+            DISPLAY ERR-ACCOUNT-LOCKED
+        END-IF
         SET ACCOUNT-NOT-FOUND TO TRUE
     END-IF.
 
+*> Releases a record this session locked via READ ... WITH LOCK. Safe
+*> to call even when nothing is currently locked (an UNLOCK with no
+*> lock outstanding is not an error) -- every module that calls
+*> READ-ACCOUNT-RECORD performs this once it's done with the account,
+*> whether or not it went on to REWRITE (a successful REWRITE already
+*> releases the lock on its own, so this is just the cleanup for the
+*> read-only and early-exit paths).
+RELEASE-ACCOUNT-LOCK.
+    UNLOCK ACCOUNT-FILE.
+
+*> Releases an expired hold (HOLD-RELEASE-DATE on or before today) and
+*> recomputes AVAILABLE-BALANCE from the ledger balance and whatever
+*> hold is still outstanding. Run on every account read so a stale
+*> hold never outlives WS-HOLD-DAYS, and again just before any REWRITE
+*> so the persisted record always carries a correct AVAILABLE-BALANCE.
+COMPUTE-AVAILABLE-BALANCE.
+    IF HOLD-RELEASE-DATE NOT = SPACES
+            AND HOLD-RELEASE-DATE <= WS-CURRENT-DATE
+        MOVE ZERO TO HOLD-AMOUNT
+        MOVE SPACES TO HOLD-RELEASE-DATE
+    END-IF
+    COMPUTE AVAILABLE-BALANCE = ACCOUNT-BALANCE - HOLD-AMOUNT.
+
+*> Extends HOLD-RELEASE-DATE to WS-HOLD-DAYS calendar days past today,
+*> using FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER for correct month and
+*> leap-year rollover.
+COMPUTE-HOLD-RELEASE-DATE.
+    COMPUTE WS-HOLD-DATE-INTEGER =
+        FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-CURRENT-DATE))
+            + WS-HOLD-DAYS
+    COMPUTE WS-HOLD-RELEASE-DATE-NUM =
+        FUNCTION DATE-OF-INTEGER(WS-HOLD-DATE-INTEGER)
+    MOVE WS-HOLD-RELEASE-DATE-NUM TO HOLD-RELEASE-DATE.
+
+*> Sets CD-MATURITY-DATE to WS-INPUT-CD-TERM-MONTHS months past
+*> today's date. The maturity day is carried over from today's day of
+*> month but capped at 28 so the result is always a valid calendar
+*> date regardless of which month it lands in.
+COMPUTE-CD-MATURITY-DATE.
+    COMPUTE WS-CD-TOTAL-MONTHS =
+        (FUNCTION NUMVAL(WS-CURRENT-DATE(1:4)) * 12)
+            + FUNCTION NUMVAL(WS-CURRENT-DATE(5:2)) - 1
+            + WS-INPUT-CD-TERM-MONTHS
+    COMPUTE WS-CD-MATURITY-YEAR = WS-CD-TOTAL-MONTHS / 12
+    COMPUTE WS-CD-MATURITY-MONTH =
+        FUNCTION MOD(WS-CD-TOTAL-MONTHS, 12) + 1
+    MOVE WS-CURRENT-DATE(7:2) TO WS-CD-MATURITY-DAY
+    IF WS-CD-MATURITY-DAY > 28
+        MOVE 28 TO WS-CD-MATURITY-DAY
+    END-IF
+    STRING WS-CD-MATURITY-YEAR WS-CD-MATURITY-MONTH WS-CD-MATURITY-DAY
+        DELIMITED BY SIZE INTO CD-MATURITY-DATE.
+
+*> Checks whether the transfer's destination account is still active,
+*> saves its locked record for PROCESS-TRANSFER to post against, then
+*> restores the FROM account's record (the one TRANSFER-MODULE's
+*> funds check and PROCESS-TRANSFER's first posting actually need
+*> loaded) before returning -- both accounts are already locked by
+*> this point, so nothing here re-reads either one.
+CHECK-TO-ACCOUNT-ACTIVE.
+    MOVE WS-TO-ACCOUNT TO ACCOUNT-NUMBER
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    READ ACCOUNT-FILE WITH LOCK
+    PERFORM UNTIL NOT FILE-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        READ ACCOUNT-FILE WITH LOCK
+    END-PERFORM
+    IF FILE-SUCCESS AND NOT INACTIVE-ACCOUNT
+        SET WS-TO-ACCOUNT-ACTIVE TO TRUE
+        MOVE ACCOUNT-RECORD TO WS-TO-ACCOUNT-RECORD
+    ELSE
+        SET WS-TO-ACCOUNT-CLOSED TO TRUE
+    END-IF
+
+    MOVE WS-FROM-ACCOUNT-RECORD TO ACCOUNT-RECORD.
+
 DEPOSIT-MODULE.
     PERFORM SELECT-ACCOUNT
     
     IF WS-INPUT-ACCOUNT > 0
         PERFORM READ-ACCOUNT-RECORD
-        
+
         IF ACCOUNT-FOUND
-            DISPLAY ' '
-            DISPLAY 'Enter Deposit Amount: $' WITH NO ADVANCING
-            ACCEPT WS-INPUT-AMOUNT
-            
-            IF WS-INPUT-AMOUNT > ZERO
-                PERFORM PROCESS-DEPOSIT
+            IF INACTIVE-ACCOUNT
+                DISPLAY ERR-ACCOUNT-CLOSED
             ELSE
-                DISPLAY ERR-INVALID-AMOUNT
-            END-IF
-        ELSE
-            DISPLAY ERR-ACCOUNT-NOT-FOUND
-        END-IF
-    END-IF
-    
+                DISPLAY ' '
+                DISPLAY 'Enter Deposit Amount: $' WITH NO ADVANCING
+                ACCEPT WS-INPUT-AMOUNT
+
+                IF WS-INPUT-AMOUNT > ZERO
+                    DISPLAY 'Check deposit subject to hold? (Y/N): '
+                            WITH NO ADVANCING
+                    ACCEPT WS-INPUT-HOLD-FLAG
+                    DISPLAY 'Memo (optional): ' WITH NO ADVANCING
+                    ACCEPT WS-INPUT-MEMO
+                    PERFORM PROCESS-DEPOSIT
+                ELSE
+                    DISPLAY ERR-INVALID-AMOUNT
+                END-IF
+            END-IF
+        ELSE
+            DISPLAY ERR-ACCOUNT-NOT-FOUND
+        END-IF
+        PERFORM RELEASE-ACCOUNT-LOCK
+    END-IF
+
     DISPLAY ' '
     DISPLAY 'Press ENTER to continue...'
     ACCEPT WS-MENU-CHOICE.
 
+*> A deposit flagged as a check subject to hold still posts to the
+*> ledger balance immediately, but its amount is added to HOLD-AMOUNT
+*> and HOLD-RELEASE-DATE is pushed out WS-HOLD-DAYS, so AVAILABLE-
+*> BALANCE (what withdrawals/transfers are checked against) doesn't
+*> reflect it until the hold clears.
 PROCESS-DEPOSIT.
     ADD WS-INPUT-AMOUNT TO ACCOUNT-BALANCE
     PERFORM GET-CURRENT-DATE-TIME
     MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
-    
+
+    IF DEPOSIT-ON-HOLD
+        ADD WS-INPUT-AMOUNT TO HOLD-AMOUNT
+        PERFORM COMPUTE-HOLD-RELEASE-DATE
+    END-IF
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+
     REWRITE ACCOUNT-RECORD
-    
+
     IF FILE-SUCCESS
         PERFORM LOG-TRANSACTION
         DISPLAY MSG-TRANSACTION-COMPLETE
         MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
         DISPLAY 'New Balance: $' WS-BALANCE-DISPLAY
+        IF DEPOSIT-ON-HOLD
+            MOVE AVAILABLE-BALANCE TO WS-AVAILABLE-DISPLAY
+            DISPLAY 'Available Balance: $' WS-AVAILABLE-DISPLAY
+                    ' (hold released ' HOLD-RELEASE-DATE ')'
+        END-IF
     ELSE
         DISPLAY ERR-FILE-ERROR
     END-IF.
@@ -449,39 +1205,221 @@ WITHDRAWAL-MODULE.
     
     IF WS-INPUT-ACCOUNT > 0
         PERFORM READ-ACCOUNT-RECORD
-        
+
         IF ACCOUNT-FOUND
-            DISPLAY ' '
-            DISPLAY 'Enter Withdrawal Amount: $' WITH NO ADVANCING
-            ACCEPT WS-INPUT-AMOUNT
-            
-            IF WS-INPUT-AMOUNT > ZERO
-                IF WS-INPUT-AMOUNT <= ACCOUNT-BALANCE
-                    PERFORM PROCESS-WITHDRAWAL
+            IF INACTIVE-ACCOUNT
+                DISPLAY ERR-ACCOUNT-CLOSED
+            ELSE
+                DISPLAY ' '
+                DISPLAY 'Enter Withdrawal Amount: $' WITH NO ADVANCING
+                ACCEPT WS-INPUT-AMOUNT
+
+                IF WS-INPUT-AMOUNT > ZERO
+                    DISPLAY 'Memo (optional): ' WITH NO ADVANCING
+                    ACCEPT WS-INPUT-MEMO
+                    IF WS-INPUT-AMOUNT <= AVAILABLE-BALANCE
+                        PERFORM PROCESS-WITHDRAWAL
+                    ELSE
+                        PERFORM ATTEMPT-OVERDRAFT-WITHDRAWAL
+                    END-IF
                 ELSE
-                    DISPLAY ERR-INSUFFICIENT-FUNDS
+                    DISPLAY ERR-INVALID-AMOUNT
                 END-IF
-            ELSE
-                DISPLAY ERR-INVALID-AMOUNT
             END-IF
         ELSE
             DISPLAY ERR-ACCOUNT-NOT-FOUND
         END-IF
+        PERFORM RELEASE-ACCOUNT-LOCK
     END-IF
-    
+
     DISPLAY ' '
     DISPLAY 'Press ENTER to continue...'
     ACCEPT WS-MENU-CHOICE.
 
+*> Called only when WS-INPUT-AMOUNT exceeds the checking account's own
+*> balance. Pulls the shortfall from LINKED-ACCOUNT-NUMBER (subject to
+*> its own balance) instead of simply refusing the withdrawal. Falls
+*> back to ERR-INSUFFICIENT-FUNDS when there is no linked account or
+*> the linked account can't cover the shortfall either.
+ATTEMPT-OVERDRAFT-WITHDRAWAL.
+    SET WS-OVERDRAFT-USED-FLAG TO 'N'
+    MOVE ACCOUNT-NUMBER TO WS-OVERDRAFT-CHECKING-NUM
+    COMPUTE WS-OVERDRAFT-SHORTFALL = WS-INPUT-AMOUNT - AVAILABLE-BALANCE
+
+    IF LINKED-ACCOUNT-NUMBER = ZERO
+        DISPLAY ERR-INSUFFICIENT-FUNDS
+    ELSE
+        MOVE LINKED-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+        MOVE ZERO TO WS-LOCK-RETRY-COUNT
+        READ ACCOUNT-FILE WITH LOCK
+        PERFORM UNTIL NOT FILE-RECORD-LOCKED
+                OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+            ADD 1 TO WS-LOCK-RETRY-COUNT
+            READ ACCOUNT-FILE WITH LOCK
+        END-PERFORM
+        IF FILE-SUCCESS
+            PERFORM COMPUTE-AVAILABLE-BALANCE
+        END-IF
+        IF FILE-SUCCESS AND NOT INACTIVE-ACCOUNT
+           AND WS-OVERDRAFT-SHORTFALL <= AVAILABLE-BALANCE
+            PERFORM PROCESS-OVERDRAFT-WITHDRAWAL
+        ELSE
+            IF FILE-RECORD-LOCKED
+                DISPLAY ERR-ACCOUNT-LOCKED ' (linked account)'
+            ELSE
+                DISPLAY ERR-INSUFFICIENT-FUNDS
+                DISPLAY 'Linked account cannot cover the shortfall either.'
+            END-IF
+            PERFORM RELEASE-ACCOUNT-LOCK
+        END-IF
+    END-IF.
+
+*> ACCOUNT-RECORD holds the linked savings account (just read) on
+*> entry. Debits the shortfall from it, credits it into the checking
+*> account, then completes the original withdrawal against checking.
+PROCESS-OVERDRAFT-WITHDRAWAL.
+    MOVE ACCOUNT-NUMBER TO WS-OVERDRAFT-SAVINGS-NUM
+    SUBTRACT WS-OVERDRAFT-SHORTFALL FROM ACCOUNT-BALANCE
+    PERFORM GET-CURRENT-DATE-TIME
+    MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+    REWRITE ACCOUNT-RECORD
+
+    IF FILE-SUCCESS
+        PERFORM LOG-OVERDRAFT-TRANSFER
+
+        MOVE WS-OVERDRAFT-CHECKING-NUM TO ACCOUNT-NUMBER
+        MOVE ZERO TO WS-LOCK-RETRY-COUNT
+        READ ACCOUNT-FILE WITH LOCK
+        PERFORM UNTIL NOT FILE-RECORD-LOCKED
+                OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+            ADD 1 TO WS-LOCK-RETRY-COUNT
+            READ ACCOUNT-FILE WITH LOCK
+        END-PERFORM
+        IF FILE-SUCCESS
+            ADD WS-OVERDRAFT-SHORTFALL TO ACCOUNT-BALANCE
+            SUBTRACT WS-INPUT-AMOUNT FROM ACCOUNT-BALANCE
+            MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
+            PERFORM COMPUTE-AVAILABLE-BALANCE
+            REWRITE ACCOUNT-RECORD
+
+            IF FILE-SUCCESS
+                PERFORM LOG-OVERDRAFT-TRANSFER-IN
+                PERFORM LOG-TRANSACTION
+                SET OVERDRAFT-USED TO TRUE
+                MOVE WS-OVERDRAFT-SHORTFALL TO WS-OVERDRAFT-SHORT-DISP
+                DISPLAY MSG-TRANSACTION-COMPLETE
+                DISPLAY 'Overdraft protection used: $' WS-OVERDRAFT-SHORT-DISP
+                        ' pulled from linked account ' LINKED-ACCOUNT-NUMBER
+                MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
+                DISPLAY 'New Balance: $' WS-BALANCE-DISPLAY
+            ELSE
+                DISPLAY ERR-FILE-ERROR ' (checking account)'
+            END-IF
+        ELSE
+            DISPLAY ERR-FILE-ERROR ' (checking account)'
+        END-IF
+    ELSE
+        DISPLAY ERR-FILE-ERROR ' (linked account)'
+    END-IF.
+
+*> Logs the debit leg against the linked savings account. ACCOUNT-
+*> RECORD must still hold that account (just REWRITten) when this
+*> runs, the same convention LOG-TRANSACTION/LOG-TRANSFER-IN rely on.
+LOG-OVERDRAFT-TRANSFER.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'T' TO TRANS-TYPE
+    MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+    MOVE WS-OVERDRAFT-CHECKING-NUM TO TO-ACCOUNT
+    MOVE WS-OVERDRAFT-SHORTFALL TO TRANS-AMOUNT
+    MOVE 'OVERDRAFT TRANSFER' TO TRANS-DESCRIPTION
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
+*> Logs the credit leg against the checking account, the overdraft
+*> sweep's counterpart to LOG-OVERDRAFT-TRANSFER, the same way
+*> LOG-TRANSFER-IN completes LOG-TRANSACTION's 'T' leg for an ordinary
+*> transfer. Without this leg RECONCIL's replay of the checking account
+*> never sees the sweep's credit and permanently disagrees with the
+*> live balance. ACCOUNT-RECORD must still hold the checking account
+*> (just REWRITten) when this runs.
+LOG-OVERDRAFT-TRANSFER-IN.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'I' TO TRANS-TYPE
+    MOVE WS-OVERDRAFT-SAVINGS-NUM TO FROM-ACCOUNT
+    MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+    MOVE WS-OVERDRAFT-SHORTFALL TO TRANS-AMOUNT
+    MOVE 'OVERDRAFT TRANSFER' TO TRANS-DESCRIPTION
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
 PROCESS-WITHDRAWAL.
     SUBTRACT WS-INPUT-AMOUNT FROM ACCOUNT-BALANCE
     PERFORM GET-CURRENT-DATE-TIME
     MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
-    
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+
     REWRITE ACCOUNT-RECORD
-    
+
     IF FILE-SUCCESS
         PERFORM LOG-TRANSACTION
+        IF CD-ACCOUNT AND CD-MATURITY-DATE > WS-CURRENT-DATE
+            PERFORM ASSESS-CD-EARLY-WITHDRAWAL-PENALTY
+        END-IF
         DISPLAY MSG-TRANSACTION-COMPLETE
         MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
         DISPLAY 'New Balance: $' WS-BALANCE-DISPLAY
@@ -489,6 +1427,70 @@ PROCESS-WITHDRAWAL.
         DISPLAY ERR-FILE-ERROR
     END-IF.
 
+*> Called only when PROCESS-WITHDRAWAL just drew down a CD account
+*> ahead of CD-MATURITY-DATE. Assesses WS-CD-PENALTY-RATE of the
+*> withdrawal amount (capped at what's left in the account) as a 'F'
+*> fee transaction, the same TRANS-TYPE MAINTFEE's maintenance fee
+*> uses.
+ASSESS-CD-EARLY-WITHDRAWAL-PENALTY.
+    COMPUTE WS-CD-PENALTY-AMOUNT ROUNDED =
+        WS-INPUT-AMOUNT * WS-CD-PENALTY-RATE
+    IF WS-CD-PENALTY-AMOUNT > ACCOUNT-BALANCE
+        MOVE ACCOUNT-BALANCE TO WS-CD-PENALTY-AMOUNT
+    END-IF
+
+    SUBTRACT WS-CD-PENALTY-AMOUNT FROM ACCOUNT-BALANCE
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+    REWRITE ACCOUNT-RECORD
+
+    IF FILE-SUCCESS
+        PERFORM LOG-CD-PENALTY-TRANSACTION
+        MOVE WS-CD-PENALTY-AMOUNT TO WS-CD-PENALTY-DISPLAY
+        DISPLAY 'Early withdrawal penalty assessed: $' WS-CD-PENALTY-DISPLAY
+    ELSE
+        DISPLAY ERR-FILE-ERROR ' (CD penalty)'
+    END-IF.
+
+*> Logs the CD early-withdrawal penalty as a 'F' fee transaction.
+*> ACCOUNT-RECORD must still hold the CD account (just REWRITten by
+*> ASSESS-CD-EARLY-WITHDRAWAL-PENALTY) when this runs.
+LOG-CD-PENALTY-TRANSACTION.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'F' TO TRANS-TYPE
+    MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+    MOVE ACCOUNT-NUMBER TO TO-ACCOUNT
+    MOVE WS-CD-PENALTY-AMOUNT TO TRANS-AMOUNT
+    MOVE 'CD EARLY WITHDRAWAL PENALTY' TO TRANS-DESCRIPTION
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
 TRANSFER-MODULE.
     PERFORM SELECT-ACCOUNT-FROM
     MOVE WS-INPUT-ACCOUNT TO WS-FROM-ACCOUNT-TEMP
@@ -496,35 +1498,45 @@ TRANSFER-MODULE.
     IF WS-FROM-ACCOUNT-TEMP > 0
         MOVE WS-FROM-ACCOUNT-TEMP TO WS-INPUT-ACCOUNT
         PERFORM READ-ACCOUNT-RECORD
-        
-        IF ACCOUNT-FOUND
+
+        IF ACCOUNT-FOUND AND NOT INACTIVE-ACCOUNT
+            MOVE ACCOUNT-RECORD TO WS-FROM-ACCOUNT-RECORD
             PERFORM SELECT-ACCOUNT-TO
             MOVE WS-INPUT-ACCOUNT TO WS-TO-ACCOUNT
-            
+
             IF WS-TO-ACCOUNT > 0
-                *> Restore FROM account for processing
-                MOVE WS-FROM-ACCOUNT-TEMP TO WS-INPUT-ACCOUNT
-                PERFORM READ-ACCOUNT-RECORD
-                
-                DISPLAY ' '
-                DISPLAY 'Enter Transfer Amount: $' WITH NO ADVANCING
-                ACCEPT WS-INPUT-AMOUNT
-                
-                IF WS-INPUT-AMOUNT > ZERO
-                    IF WS-INPUT-AMOUNT <= ACCOUNT-BALANCE
-                        PERFORM PROCESS-TRANSFER
+                PERFORM CHECK-TO-ACCOUNT-ACTIVE
+
+                IF WS-TO-ACCOUNT-ACTIVE
+                    DISPLAY ' '
+                    DISPLAY 'Enter Transfer Amount: $' WITH NO ADVANCING
+                    ACCEPT WS-INPUT-AMOUNT
+
+                    IF WS-INPUT-AMOUNT > ZERO
+                        DISPLAY 'Memo (optional): ' WITH NO ADVANCING
+                        ACCEPT WS-INPUT-MEMO
+                        IF WS-INPUT-AMOUNT <= AVAILABLE-BALANCE
+                            PERFORM PROCESS-TRANSFER
+                        ELSE
+                            DISPLAY ERR-INSUFFICIENT-FUNDS
+                        END-IF
                     ELSE
-                        DISPLAY ERR-INSUFFICIENT-FUNDS
+                        DISPLAY ERR-INVALID-AMOUNT
                     END-IF
                 ELSE
-                    DISPLAY ERR-INVALID-AMOUNT
+                    DISPLAY ERR-ACCOUNT-CLOSED ' (destination account)'
                 END-IF
             END-IF
         ELSE
-            DISPLAY ERR-ACCOUNT-NOT-FOUND
+            IF ACCOUNT-FOUND
+                DISPLAY ERR-ACCOUNT-CLOSED
+            ELSE
+                DISPLAY ERR-ACCOUNT-NOT-FOUND
+            END-IF
         END-IF
+        PERFORM RELEASE-ACCOUNT-LOCK
     END-IF
-    
+
     DISPLAY ' '
     DISPLAY 'Press ENTER to continue...'
     ACCEPT WS-MENU-CHOICE.
@@ -534,73 +1546,399 @@ PROCESS-TRANSFER.
     SUBTRACT WS-INPUT-AMOUNT FROM ACCOUNT-BALANCE
     PERFORM GET-CURRENT-DATE-TIME
     MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
-    
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+
     REWRITE ACCOUNT-RECORD
-    
+
     IF FILE-SUCCESS
         MOVE ACCOUNT-BALANCE TO WS-FROM-BALANCE
         PERFORM LOG-TRANSACTION
-        
-        *> Now process TO account - add amount
-        MOVE WS-TO-ACCOUNT TO ACCOUNT-NUMBER
-        READ ACCOUNT-FILE
-        
+
+        *> Now process TO account - add amount. Already locked and
+        *> loaded by CHECK-TO-ACCOUNT-ACTIVE; restore it with a MOVE
+        *> instead of re-reading a record this session already holds.
+        MOVE WS-TO-ACCOUNT-RECORD TO ACCOUNT-RECORD
+        ADD WS-INPUT-AMOUNT TO ACCOUNT-BALANCE
+        MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
+        PERFORM COMPUTE-AVAILABLE-BALANCE
+
+        REWRITE ACCOUNT-RECORD
+
         IF FILE-SUCCESS
-            ADD WS-INPUT-AMOUNT TO ACCOUNT-BALANCE
-            MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
-            
-            REWRITE ACCOUNT-RECORD
-            
-            IF FILE-SUCCESS
-                MOVE ACCOUNT-BALANCE TO WS-TO-BALANCE
-                
-                *> Display transfer summary
-                DISPLAY ' '
-                DISPLAY MSG-TRANSACTION-COMPLETE
-                DISPLAY '================================================================='
-                DISPLAY '                     TRANSFER SUMMARY'
-                DISPLAY '================================================================='
-                MOVE WS-FROM-BALANCE TO WS-FROM-BALANCE-DISPLAY
-                MOVE WS-TO-BALANCE TO WS-TO-BALANCE-DISPLAY
-                MOVE WS-INPUT-AMOUNT TO WS-INPUT-AMOUNT-DISPLAY
-                DISPLAY 'Amount Transferred: $' WS-INPUT-AMOUNT-DISPLAY
-                DISPLAY ' '
-                DISPLAY 'FROM Account: ' WS-FROM-ACCOUNT-TEMP
-                DISPLAY 'New Balance: $' WS-FROM-BALANCE-DISPLAY
-                DISPLAY ' '
-                DISPLAY 'TO Account: ' WS-TO-ACCOUNT
-                DISPLAY 'New Balance: $' WS-TO-BALANCE-DISPLAY
-                DISPLAY '================================================================='
+            MOVE ACCOUNT-BALANCE TO WS-TO-BALANCE
+            PERFORM LOG-TRANSFER-IN
+
+            *> Display transfer summary
+            DISPLAY ' '
+            DISPLAY MSG-TRANSACTION-COMPLETE
+            DISPLAY '================================================================='
+            DISPLAY '                     TRANSFER SUMMARY'
+            DISPLAY '================================================================='
+            MOVE WS-FROM-BALANCE TO WS-FROM-BALANCE-DISPLAY
+            MOVE WS-TO-BALANCE TO WS-TO-BALANCE-DISPLAY
+            MOVE WS-INPUT-AMOUNT TO WS-INPUT-AMOUNT-DISPLAY
+            DISPLAY 'Amount Transferred: $' WS-INPUT-AMOUNT-DISPLAY
+            DISPLAY ' '
+            DISPLAY 'FROM Account: ' WS-FROM-ACCOUNT-TEMP
+            DISPLAY 'New Balance: $' WS-FROM-BALANCE-DISPLAY
+            DISPLAY ' '
+            DISPLAY 'TO Account: ' WS-TO-ACCOUNT
+            DISPLAY 'New Balance: $' WS-TO-BALANCE-DISPLAY
+            DISPLAY '================================================================='
+        ELSE
+            DISPLAY ERR-FILE-ERROR ' (TO account)'
+        END-IF
+    ELSE
+        DISPLAY ERR-FILE-ERROR ' (FROM account)'
+    END-IF.
+
+CLOSE-ACCOUNT-MODULE.
+    PERFORM SELECT-ACCOUNT
+
+    IF WS-INPUT-ACCOUNT > 0
+        PERFORM READ-ACCOUNT-RECORD
+
+        IF ACCOUNT-FOUND
+            IF INACTIVE-ACCOUNT
+                DISPLAY ERR-ACCOUNT-CLOSED
             ELSE
-                DISPLAY ERR-FILE-ERROR ' (TO account)'
+                IF ACCOUNT-BALANCE = ZERO
+                    MOVE 'I' TO ACCOUNT-STATUS
+                    REWRITE ACCOUNT-RECORD
+                    IF FILE-SUCCESS
+                        DISPLAY MSG-ACCOUNT-CLOSED
+                    ELSE
+                        DISPLAY ERR-FILE-ERROR
+                    END-IF
+                ELSE
+                    DISPLAY 'ERROR: Account balance must be zero to close'
+                    MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
+                    DISPLAY 'Current Balance: $' WS-BALANCE-DISPLAY
+                END-IF
             END-IF
         ELSE
-            DISPLAY ERR-FILE-ERROR ' (TO account not found)'
+            DISPLAY ERR-ACCOUNT-NOT-FOUND
         END-IF
+        PERFORM RELEASE-ACCOUNT-LOCK
+    END-IF
+
+    DISPLAY ' '
+    DISPLAY 'Press ENTER to continue...'
+    ACCEPT WS-MENU-CHOICE.
+
+*> Lets a teller update a live account's contact details (and, subject
+*> to business rules, its account type) after it has already been
+*> opened -- the only other place HOLDER-ADDRESS/HOLDER-PHONE are ever
+*> written is CREATE-NEW-ACCOUNT's initial WRITE.
+MAINTAIN-ACCOUNT-MODULE.
+    PERFORM SELECT-ACCOUNT
+
+    IF WS-INPUT-ACCOUNT > 0
+        PERFORM READ-ACCOUNT-RECORD
+
+        IF ACCOUNT-FOUND
+            IF INACTIVE-ACCOUNT
+                DISPLAY ERR-ACCOUNT-CLOSED
+                PERFORM RELEASE-ACCOUNT-LOCK
+            ELSE
+                PERFORM DISPLAY-CURRENT-ACCOUNT-DETAILS
+                PERFORM PROMPT-MAINTENANCE-UPDATES
+                PERFORM APPLY-MAINTENANCE-UPDATES
+            END-IF
+        ELSE
+            DISPLAY ERR-ACCOUNT-NOT-FOUND
+        END-IF
+    END-IF
+
+    DISPLAY ' '
+    DISPLAY 'Press ENTER to continue...'
+    ACCEPT WS-MENU-CHOICE.
+
+DISPLAY-CURRENT-ACCOUNT-DETAILS.
+    DISPLAY ' '
+    DISPLAY 'Current Address: ' HOLDER-ADDRESS
+    DISPLAY 'Current Phone:   ' HOLDER-PHONE
+    DISPLAY 'Current Type:    ' ACCOUNT-TYPE
+    DISPLAY ' '.
+
+*> Blank answers leave the corresponding field unchanged -- only a
+*> non-blank phone number goes through the same digit-count validation
+*> CREATE-ACCOUNT-MODULE uses. Account type can only be flipped between
+*> CHECKING and SAVINGS here; a certificate of deposit has a locked-in
+*> term and rate that make retyping it a different product action, not
+*> a maintenance edit, so that case is refused outright.
+PROMPT-MAINTENANCE-UPDATES.
+    MOVE SPACES TO WS-INPUT-ADDRESS
+    DISPLAY 'New Address (blank to keep current): ' WITH NO ADVANCING
+    ACCEPT WS-INPUT-ADDRESS
+
+    MOVE SPACES TO WS-INPUT-PHONE
+    DISPLAY 'New Phone Number (blank to keep current): ' WITH NO ADVANCING
+    ACCEPT WS-INPUT-PHONE
+    IF WS-INPUT-PHONE NOT = SPACES
+        PERFORM COUNT-PHONE-DIGITS
+        PERFORM UNTIL WS-PHONE-DIGIT-COUNT = 10
+            DISPLAY 'ERROR: Phone number must contain exactly 10 digits.'
+            DISPLAY 'New Phone Number: ' WITH NO ADVANCING
+            ACCEPT WS-INPUT-PHONE
+            PERFORM COUNT-PHONE-DIGITS
+        END-PERFORM
+    END-IF
+
+    MOVE SPACES TO WS-INPUT-ACCOUNT-TYPE
+    IF CD-ACCOUNT
+        DISPLAY 'Certificate-of-deposit accounts cannot be retyped here.'
     ELSE
-        DISPLAY ERR-FILE-ERROR ' (FROM account)'
+        DISPLAY 'New Account Type -- C-Checking, S-Savings'
+                ' (blank to keep current): ' WITH NO ADVANCING
+        ACCEPT WS-INPUT-ACCOUNT-TYPE
+        PERFORM UNTIL WS-INPUT-ACCOUNT-TYPE = SPACES
+                OR WS-INPUT-ACCOUNT-TYPE = 'C' OR 'S'
+            DISPLAY 'ERROR: Account type must be C or S.'
+            DISPLAY 'New Account Type -- C-Checking, S-Savings'
+                    ' (blank to keep current): ' WITH NO ADVANCING
+            ACCEPT WS-INPUT-ACCOUNT-TYPE
+        END-PERFORM
     END-IF.
 
+*> Overdraft protection (LINKED-ACCOUNT-NUMBER) is a checking-only
+*> concept, so converting out of checking drops it rather than leaving
+*> a dangling link a savings account can never use.
+APPLY-MAINTENANCE-UPDATES.
+    IF WS-INPUT-ADDRESS NOT = SPACES
+        MOVE WS-INPUT-ADDRESS TO HOLDER-ADDRESS
+    END-IF
+    IF WS-INPUT-PHONE NOT = SPACES
+        MOVE WS-INPUT-PHONE TO HOLDER-PHONE
+    END-IF
+    IF WS-INPUT-ACCOUNT-TYPE NOT = SPACES
+        MOVE WS-INPUT-ACCOUNT-TYPE TO ACCOUNT-TYPE
+        IF NOT CHECKING-ACCOUNT
+            MOVE ZERO TO LINKED-ACCOUNT-NUMBER
+        END-IF
+    END-IF
+
+    REWRITE ACCOUNT-RECORD
+    IF FILE-SUCCESS
+        DISPLAY 'SUCCESS: Account details updated'
+    ELSE
+        DISPLAY ERR-FILE-ERROR
+    END-IF
+    PERFORM RELEASE-ACCOUNT-LOCK.
+
+*> Lets a teller correct a mis-keyed deposit, withdrawal, or single
+*> transfer leg by posting an offsetting 'R' entry and restoring
+*> ACCOUNT-BALANCE to what it was before the original posting, instead
+*> of the old workaround of a second unrelated manual deposit/
+*> withdrawal that DISPLAY-TRANSACTION-HISTORY could never link back to
+*> the mistake. 'N' and 'F' postings are batch/system-generated (not a
+*> teller keying error) and 'R' postings are themselves already a
+*> correction, so none of those three are reversible here.
+REVERSE-TRANSACTION-MODULE.
+    DISPLAY ' '
+    DISPLAY 'Enter Transaction ID to reverse: ' WITH NO ADVANCING
+    ACCEPT WS-INPUT-TRANS-ID
+
+    PERFORM READ-TRANSACTION-BY-ID
+
+    IF REVERSAL-TRANS-FOUND
+        IF WS-REVERSAL-ORIG-TYPE = 'R' OR 'N' OR 'F'
+            DISPLAY 'ERROR: This transaction type cannot be reversed'
+        ELSE
+            PERFORM DETERMINE-REVERSAL-ACCOUNT
+            MOVE WS-REVERSAL-ACCOUNT TO WS-INPUT-ACCOUNT
+            PERFORM READ-ACCOUNT-RECORD
+
+            IF ACCOUNT-FOUND
+                IF INACTIVE-ACCOUNT
+                    DISPLAY ERR-ACCOUNT-CLOSED
+                ELSE
+                    PERFORM APPLY-REVERSAL-TO-BALANCE
+                    IF FILE-SUCCESS
+                        PERFORM LOG-REVERSAL-TRANSACTION
+                        DISPLAY 'SUCCESS: Transaction reversed'
+                        MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
+                        DISPLAY 'New Balance: $' WS-BALANCE-DISPLAY
+                        IF WS-REVERSAL-ORIG-TYPE = 'T' OR 'I'
+                            DISPLAY 'WARNING: Only this side of the transfer'
+                                    ' was reversed.'
+                            DISPLAY '         The counterparty account'
+                                    ' still needs its own leg reversed.'
+                        END-IF
+                    ELSE
+                        DISPLAY ERR-FILE-ERROR
+                    END-IF
+                END-IF
+            ELSE
+                DISPLAY ERR-ACCOUNT-NOT-FOUND
+            END-IF
+            PERFORM RELEASE-ACCOUNT-LOCK
+        END-IF
+    ELSE
+        DISPLAY 'ERROR: Transaction not found'
+    END-IF
 
+    DISPLAY ' '
+    DISPLAY 'Press ENTER to continue...'
+    ACCEPT WS-MENU-CHOICE.
 
+*> Random read on TRANSACTION-FILE's primary key. Saves off the fields
+*> APPLY-REVERSAL-TO-BALANCE/LOG-REVERSAL-TRANSACTION need before the
+*> file is closed and TRANSACTION-RECORD gets reused for the new entry.
+READ-TRANSACTION-BY-ID.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    MOVE WS-INPUT-TRANS-ID TO TRANS-ID
+    READ TRANSACTION-FILE
+    IF WS-TRANS-FILE-STATUS = '00'
+        SET REVERSAL-TRANS-FOUND TO TRUE
+        MOVE TRANS-TYPE TO WS-REVERSAL-ORIG-TYPE
+        MOVE FROM-ACCOUNT TO WS-REVERSAL-ORIG-FROM
+        MOVE TO-ACCOUNT TO WS-REVERSAL-ORIG-TO
+        MOVE TRANS-AMOUNT TO WS-REVERSAL-ORIG-AMOUNT
+    ELSE
+        SET REVERSAL-TRANS-NOT-FOUND TO TRUE
+    END-IF
+
+    CLOSE TRANSACTION-FILE.
+
+*> 'D'/'W' postings only ever touch FROM-ACCOUNT; a 'T' transfer-out
+*> leg also debits FROM-ACCOUNT, while its 'I' transfer-in counterpart
+*> credits TO-ACCOUNT, so that is the account a reversal of an 'I'
+*> leg must adjust.
+DETERMINE-REVERSAL-ACCOUNT.
+    IF WS-REVERSAL-ORIG-TYPE = 'I'
+        MOVE WS-REVERSAL-ORIG-TO TO WS-REVERSAL-ACCOUNT
+    ELSE
+        MOVE WS-REVERSAL-ORIG-FROM TO WS-REVERSAL-ACCOUNT
+    END-IF.
+
+*> Applies the inverse of the original posting: a deposit or
+*> transfer-in credit gets subtracted back out, a withdrawal or
+*> transfer-out debit gets added back in.
+APPLY-REVERSAL-TO-BALANCE.
+    EVALUATE WS-REVERSAL-ORIG-TYPE
+        WHEN 'D'
+            SUBTRACT WS-REVERSAL-ORIG-AMOUNT FROM ACCOUNT-BALANCE
+        WHEN 'I'
+            SUBTRACT WS-REVERSAL-ORIG-AMOUNT FROM ACCOUNT-BALANCE
+        WHEN 'W'
+            ADD WS-REVERSAL-ORIG-AMOUNT TO ACCOUNT-BALANCE
+        WHEN 'T'
+            ADD WS-REVERSAL-ORIG-AMOUNT TO ACCOUNT-BALANCE
+    END-EVALUATE
+
+    PERFORM GET-CURRENT-DATE-TIME
+    MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
+    PERFORM COMPUTE-AVAILABLE-BALANCE
+    REWRITE ACCOUNT-RECORD.
+
+*> Posts the offsetting 'R' entry, carrying the original TRANS-ID in
+*> REVERSAL-OF-TRANS-ID so DISPLAY-TRANSACTION-HISTORY's detail line
+*> can be traced back to the mistake it corrects. ACCOUNT-RECORD must
+*> still hold the just-REWRITten account, same calling convention as
+*> every other LOG-* paragraph.
+*>
+*> A reversal of a credit ('D'/'I') debits WS-REVERSAL-ACCOUNT, so it
+*> is posted with FROM-ACCOUNT populated and TO-ACCOUNT zero, the same
+*> single-sided shape a 'W' debit already has; a reversal of a debit
+*> ('W'/'T') credits WS-REVERSAL-ACCOUNT, so it is posted the same
+*> shape an 'I' credit already has (TO-ACCOUNT populated, FROM-ACCOUNT
+*> zero). That lets DISPLAY-TRANSACTION-DETAIL and RECONCIL tell a
+*> debit 'R' from a credit 'R' without needing to know the original
+*> TRANS-TYPE at all.
+LOG-REVERSAL-TRANSACTION.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'R' TO TRANS-TYPE
+    IF WS-REVERSAL-ORIG-TYPE = 'D' OR WS-REVERSAL-ORIG-TYPE = 'I'
+        MOVE WS-REVERSAL-ACCOUNT TO FROM-ACCOUNT
+        MOVE ZERO TO TO-ACCOUNT
+    ELSE
+        MOVE ZERO TO FROM-ACCOUNT
+        MOVE WS-REVERSAL-ACCOUNT TO TO-ACCOUNT
+    END-IF
+    MOVE WS-REVERSAL-ORIG-AMOUNT TO TRANS-AMOUNT
+    MOVE 'REVERSAL' TO TRANS-DESCRIPTION
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+    MOVE WS-INPUT-TRANS-ID TO REVERSAL-OF-TRANS-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
+*> Looks up one account's history via the alternate keys on
+*> TRANSACTION-FILE instead of a full-file scan: one START/READ NEXT
+*> pass over the FROM-ACCOUNT key for everything this account
+*> initiated, then one pass over the TO-ACCOUNT key for transfers it
+*> received (skipping FROM-ACCOUNT matches already shown in the first
+*> pass).
 DISPLAY-TRANSACTION-HISTORY.
     OPEN INPUT TRANSACTION-FILE
     IF WS-TRANS-FILE-STATUS = '00'
+        PERFORM DISPLAY-FROM-ACCOUNT-HISTORY
+        PERFORM DISPLAY-TO-ACCOUNT-HISTORY
+        CLOSE TRANSACTION-FILE
+    ELSE
+        DISPLAY 'ERROR opening trans file. Status: ' WS-TRANS-FILE-STATUS
+    END-IF.
+
+DISPLAY-FROM-ACCOUNT-HISTORY.
+    MOVE WS-INPUT-ACCOUNT TO FROM-ACCOUNT
+    START TRANSACTION-FILE KEY NOT < FROM-ACCOUNT
+    IF FILE-SUCCESS
         PERFORM READ-TRANSACTION-RECORD
         PERFORM UNTIL WS-TRANS-FILE-STATUS = '10'
-            IF FROM-ACCOUNT = WS-INPUT-ACCOUNT OR
-               TO-ACCOUNT = WS-INPUT-ACCOUNT
+                OR FROM-ACCOUNT NOT = WS-INPUT-ACCOUNT
+            PERFORM DISPLAY-TRANSACTION-DETAIL
+            PERFORM READ-TRANSACTION-RECORD
+        END-PERFORM
+    END-IF.
+
+DISPLAY-TO-ACCOUNT-HISTORY.
+    MOVE WS-INPUT-ACCOUNT TO TO-ACCOUNT
+    START TRANSACTION-FILE KEY NOT < TO-ACCOUNT
+    IF FILE-SUCCESS
+        PERFORM READ-TRANSACTION-RECORD
+        PERFORM UNTIL WS-TRANS-FILE-STATUS = '10'
+                OR TO-ACCOUNT NOT = WS-INPUT-ACCOUNT
+            IF FROM-ACCOUNT NOT = WS-INPUT-ACCOUNT
                 PERFORM DISPLAY-TRANSACTION-DETAIL
             END-IF
             PERFORM READ-TRANSACTION-RECORD
         END-PERFORM
-        CLOSE TRANSACTION-FILE
-    ELSE
-        DISPLAY 'ERROR opening trans file. Status: ' WS-TRANS-FILE-STATUS
     END-IF.
 
 READ-TRANSACTION-RECORD.
-    READ TRANSACTION-FILE AT END
+    READ TRANSACTION-FILE NEXT RECORD AT END
         MOVE '10' TO WS-TRANS-FILE-STATUS
     NOT AT END
         MOVE '00' TO WS-TRANS-FILE-STATUS
@@ -609,6 +1947,7 @@ READ-TRANSACTION-RECORD.
 DISPLAY-TRANSACTION-DETAIL.
     MOVE TRANS-AMOUNT TO WS-INPUT-AMOUNT-DISPLAY
     IF TRANS-TYPE = 'D' OR TRANS-TYPE = 'I'
+            OR (TRANS-TYPE = 'R' AND TO-ACCOUNT NOT = ZERO)
         DISPLAY TRANS-DATE(5:2) '/' TRANS-DATE(7:2) '/' TRANS-DATE(1:4) ' '
                 TRANS-DESCRIPTION(1:40) ' +$' WS-INPUT-AMOUNT-DISPLAY
     ELSE
@@ -617,16 +1956,22 @@ DISPLAY-TRANSACTION-DETAIL.
     END-IF.
 
 LOG-TRANSACTION.
-    OPEN EXTEND TRANSACTION-FILE
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
     
+    PERFORM GET-NEXT-TRANS-ID
     MOVE WS-NEXT-TRANS-ID TO TRANS-ID
     MOVE WS-CURRENT-DATE TO TRANS-DATE
     MOVE WS-CURRENT-TIME TO TRANS-TIME
     MOVE WS-INPUT-ACCOUNT TO FROM-ACCOUNT
     MOVE WS-TO-ACCOUNT TO TO-ACCOUNT
     MOVE WS-INPUT-AMOUNT TO TRANS-AMOUNT
-    MOVE DEFAULT-TELLER-ID TO TELLER-ID
-    
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+
     EVALUATE WS-MENU-CHOICE
         WHEN 3
             MOVE 'D' TO TRANS-TYPE
@@ -638,15 +1983,176 @@ LOG-TRANSACTION.
             MOVE 'T' TO TRANS-TYPE
             MOVE 'TRANSFER' TO TRANS-DESCRIPTION
     END-EVALUATE
-    
+
+    IF WS-INPUT-MEMO NOT = SPACES
+        MOVE WS-INPUT-MEMO TO TRANS-DESCRIPTION
+    END-IF
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
     WRITE TRANSACTION-RECORD
-    ADD 1 TO WS-NEXT-TRANS-ID
-    
-    CLOSE TRANSACTION-FILE.
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
+*> Logs the credit leg of a transfer against the TO account. Without
+*> this, only the debit leg (TRANS-TYPE 'T') was ever recorded and the
+*> TO account's postings could never be reconciled against its balance.
+LOG-TRANSFER-IN.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'I' TO TRANS-TYPE
+    MOVE WS-FROM-ACCOUNT-TEMP TO FROM-ACCOUNT
+    MOVE WS-TO-ACCOUNT TO TO-ACCOUNT
+    MOVE WS-INPUT-AMOUNT TO TRANS-AMOUNT
+    MOVE 'TRANSFER-IN' TO TRANS-DESCRIPTION
+    IF WS-INPUT-MEMO NOT = SPACES
+        MOVE WS-INPUT-MEMO TO TRANS-DESCRIPTION
+    END-IF
+    MOVE WS-CURRENT-TELLER-ID TO TELLER-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE
+
+    PERFORM CHECK-LARGE-TRANSACTION
+    PERFORM PRINT-RECEIPT.
+
+*> Flags any posting at or above WS-CTR-THRESHOLD to the currency-
+*> transaction log for regulatory reporting. Relies on ACCOUNT-RECORD
+*> still holding the account this TRANSACTION-RECORD was just posted
+*> against (LOG-TRANSACTION/LOG-TRANSFER-IN both run right after their
+*> REWRITE, before ACCOUNT-RECORD gets reused for another account).
+CHECK-LARGE-TRANSACTION.
+    IF TRANS-AMOUNT >= WS-CTR-THRESHOLD
+        OPEN EXTEND CTR-FILE
+        IF NOT CTR-FILE-SUCCESS
+            OPEN OUTPUT CTR-FILE
+        END-IF
+
+        MOVE TRANS-ID TO CTR-TRANS-ID
+        MOVE TRANS-DATE TO CTR-DATE
+        MOVE TRANS-TIME TO CTR-TIME
+        MOVE TRANS-TYPE TO CTR-TRANS-TYPE
+        MOVE ACCOUNT-NUMBER TO CTR-ACCOUNT-NUMBER
+        STRING HOLDER-FIRST-NAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               HOLDER-LAST-NAME DELIMITED BY SPACE
+               INTO CTR-HOLDER-NAME
+        MOVE TRANS-AMOUNT TO CTR-AMOUNT
+        MOVE TELLER-ID TO CTR-TELLER-ID
+
+        WRITE CTR-RECORD
+        CLOSE CTR-FILE
+    END-IF.
+
+*> Appends a printable receipt for the posting just written to
+*> TRANSACTION-FILE. Same calling convention as CHECK-LARGE-TRANSACTION
+*> -- TRANSACTION-RECORD and ACCOUNT-RECORD must still hold the
+*> just-written posting and the account it was posted against.
+PRINT-RECEIPT.
+    OPEN EXTEND RECEIPT-FILE
+    IF NOT RECEIPT-FILE-SUCCESS
+        OPEN OUTPUT RECEIPT-FILE
+    END-IF
+
+    MOVE TRANS-ID TO RCPT-TRANS-ID
+    MOVE TRANS-DATE TO RCPT-DATE
+    MOVE TRANS-TIME TO RCPT-TIME
+    MOVE TRANS-TYPE TO RCPT-TRANS-TYPE
+    MOVE ACCOUNT-NUMBER TO RCPT-ACCOUNT-NUMBER
+    STRING HOLDER-FIRST-NAME DELIMITED BY SPACE
+           ' ' DELIMITED BY SIZE
+           HOLDER-LAST-NAME DELIMITED BY SPACE
+           INTO RCPT-HOLDER-NAME
+    MOVE TRANS-DESCRIPTION TO RCPT-DESCRIPTION
+    MOVE TRANS-AMOUNT TO RCPT-AMOUNT
+    MOVE ACCOUNT-BALANCE TO RCPT-RESULTING-BALANCE
+    MOVE TELLER-ID TO RCPT-TELLER-ID
+
+    WRITE RECEIPT-RECORD
+    CLOSE RECEIPT-FILE.
 
 GET-CURRENT-DATE-TIME.
     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
     ACCEPT WS-CURRENT-TIME FROM TIME.
 
 CLEANUP-PROGRAM.
-    CLOSE ACCOUNT-FILE. 
+    CLOSE ACCOUNT-FILE
+    CLOSE COUNTER-FILE.
+
+*> Fetches the next account number under a lock on COUNTER-FILE's one
+*> control record, the same way GET-NEXT-TRANS-ID fetches the next
+*> transaction ID, so the persisted CTL-NEXT-ACCOUNT-NUM advances at
+*> the moment an account number is handed out rather than only at a
+*> clean CLEANUP-PROGRAM -- a crash between this fetch and the next
+*> session's LOAD-PERSISTED-COUNTERS can no longer replay an already-
+*> used account number. Leaves the fetched value in WS-NEXT-ACCOUNT-NUM.
+GET-NEXT-ACCOUNT-NUM.
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    MOVE '1' TO CTL-KEY
+    READ COUNTER-FILE WITH LOCK
+    PERFORM UNTIL NOT COUNTER-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        MOVE '1' TO CTL-KEY
+        READ COUNTER-FILE WITH LOCK
+    END-PERFORM
+    IF COUNTER-FILE-SUCCESS
+        MOVE CTL-NEXT-ACCOUNT-NUM TO WS-NEXT-ACCOUNT-NUM
+        ADD 1 TO CTL-NEXT-ACCOUNT-NUM
+        REWRITE COUNTER-RECORD
+    END-IF.
+
+*> Fetches the next transaction ID under a lock on COUNTER-FILE's one
+*> control record, so concurrent teller sessions and batch jobs posting
+*> at the same time each get a unique ID instead of racing a load-once/
+*> save-at-exit copy of the counter. Leaves the fetched value in
+*> WS-NEXT-TRANS-ID; the persisted counter is already advanced past it
+*> by the time this returns.
+GET-NEXT-TRANS-ID.
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    MOVE '1' TO CTL-KEY
+    READ COUNTER-FILE WITH LOCK
+    PERFORM UNTIL NOT COUNTER-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        MOVE '1' TO CTL-KEY
+        READ COUNTER-FILE WITH LOCK
+    END-PERFORM
+    IF COUNTER-FILE-SUCCESS
+        MOVE CTL-NEXT-TRANS-ID TO WS-NEXT-TRANS-ID
+        ADD 1 TO CTL-NEXT-TRANS-ID
+        REWRITE COUNTER-RECORD
+    END-IF.
