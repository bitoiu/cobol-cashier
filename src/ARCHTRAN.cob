@@ -0,0 +1,285 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARCHTRAN.
+
+*> Year-end transaction archive/purge batch job. Copies every
+*> TRANSACTION-RECORD with a TRANS-DATE older than WS-CUTOFF-DATE into
+*> a dated archive file and rewrites TRANSACTION-FILE with only the
+*> records that are kept, so the live file does not grow without bound.
+*> TRANSACTION-FILE is renamed aside with CBL_RENAME_FILE while this
+*> job runs and removed once the split is complete.
+*>
+*> The rename leaves a window, between data/trans.dat disappearing and
+*> KEEP-FILE recreating it, during which this must be the only job
+*> touching data/trans.dat -- CHECK-FOR-RECOVERY refuses to start if a
+*> data/trans.dat.wrk is already on disk and this run has no checkpoint
+*> of its own, rather than silently reusing (and possibly clobbering)
+*> whatever is in progress. If trans.dat.wrk and a matching checkpoint
+*> are both present, that is this job's own unfinished prior run, and
+*> the split resumes from the last TRANS-ID persisted to the
+*> checkpoint instead of reprocessing from the top.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO 'data/trans.dat.wrk'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS TRANS-ID
+        ALTERNATE RECORD KEY IS FROM-ACCOUNT WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TO-ACCOUNT WITH DUPLICATES
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+    SELECT KEEP-FILE ASSIGN TO 'data/trans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS KEEP-TRANS-ID
+        ALTERNATE RECORD KEY IS KEEP-FROM-ACCOUNT WITH DUPLICATES
+        ALTERNATE RECORD KEY IS KEEP-TO-ACCOUNT WITH DUPLICATES
+        FILE STATUS IS WS-KEEP-FILE-STATUS.
+
+    SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILE-NAME
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO 'data/archtran_ckpt.dat'
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+01  TRANSACTION-RECORD.
+    05  TRANS-ID                PIC 9(12).
+    05  TRANS-DATE              PIC X(8).
+    05  TRANS-TIME              PIC X(8).
+    05  TRANS-TYPE              PIC X(1).
+    05  FROM-ACCOUNT            PIC 9(10).
+    05  TO-ACCOUNT              PIC 9(10).
+    05  TRANS-AMOUNT            PIC S9(13)V99.
+    05  TRANS-DESCRIPTION       PIC X(50).
+    05  TELLER-ID               PIC X(10).
+    05  REVERSAL-OF-TRANS-ID    PIC 9(12).
+    05  FILLER                  PIC X(5).
+
+FD  KEEP-FILE.
+01  KEEP-RECORD.
+    05  KEEP-TRANS-ID           PIC 9(12).
+    05  KEEP-TRANS-DATE         PIC X(8).
+    05  KEEP-TRANS-TIME         PIC X(8).
+    05  KEEP-TRANS-TYPE         PIC X(1).
+    05  KEEP-FROM-ACCOUNT       PIC 9(10).
+    05  KEEP-TO-ACCOUNT         PIC 9(10).
+    05  KEEP-TRANS-AMOUNT       PIC S9(13)V99.
+    05  KEEP-TRANS-DESCRIPTION  PIC X(50).
+    05  KEEP-TELLER-ID          PIC X(10).
+    05  KEEP-REVERSAL-OF-TRANS-ID PIC 9(12).
+    05  KEEP-FILLER             PIC X(5).
+
+FD  ARCHIVE-FILE.
+01  ARCHIVE-RECORD              PIC X(141).
+
+*> CHECKPOINT-FILE persists just enough of the run's state to resume
+*> the split exactly where it left off: the last TRANS-ID copied to
+*> either KEEP-FILE or ARCHIVE-FILE, plus the cutoff date and archive
+*> file name the original run computed, so a same-job restart the next
+*> day does not recompute a different cutoff or a different archive
+*> file name than the run it is resuming.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKPT-LAST-TRANS-ID       PIC 9(12).
+    05  CKPT-CUTOFF-DATE         PIC X(8).
+    05  CKPT-ARCHIVE-FILE-NAME   PIC X(40).
+
+WORKING-STORAGE SECTION.
+COPY COMMON.
+
+01  WS-TRANS-FILE-STATUS        PIC X(2).
+    88  TRANS-FILE-SUCCESS      VALUE '00'.
+    88  TRANS-FILE-NOT-FOUND    VALUE '23' '35'.
+01  WS-KEEP-FILE-STATUS         PIC X(2).
+    88  KEEP-FILE-SUCCESS       VALUE '00'.
+01  WS-ARCHIVE-FILE-STATUS      PIC X(2).
+    88  ARCHIVE-FILE-SUCCESS    VALUE '00'.
+
+01  WS-CKPT-FIELDS.
+    05  WS-CKPT-FILE-STATUS      PIC X(2).
+    05  WS-RECOVERY-SWITCH       PIC X(1) VALUE 'N'.
+        88  IN-RECOVERY          VALUE 'Y'.
+    05  WS-CKPT-LAST-TRANS-ID    PIC 9(12) VALUE ZERO.
+    05  WS-CKPT-DELETE-RESULT    PIC S9(9) COMP-5.
+
+*> Records older than this date are archived and purged. Defaults to
+*> one year before today; edit here (or replace with an ACCEPT FROM
+*> COMMAND-LINE) the same way INTACCRU's ANNUAL-RATE is tuned.
+01  WS-CUTOFF-YEARS-BACK        PIC 9(2) VALUE 1.
+01  WS-CUTOFF-DATE-NUM          PIC 9(8).
+01  WS-CUTOFF-DATE              PIC X(8).
+
+01  WS-ARCHIVE-FILE-NAME        PIC X(40).
+01  WS-RENAME-RESULT            PIC S9(9) COMP-5.
+01  WS-DELETE-RESULT            PIC S9(9) COMP-5.
+
+01  WS-RECORDS-KEPT             PIC 9(7) VALUE ZERO.
+01  WS-RECORDS-ARCHIVED         PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM INITIALIZE-BATCH
+    PERFORM SPLIT-TRANSACTION-FILE
+    PERFORM CLEANUP-BATCH
+    STOP RUN.
+
+INITIALIZE-BATCH.
+    DISPLAY '==================================================================='
+    DISPLAY '          TRANSACTION ARCHIVE / PURGE BATCH JOB'
+    DISPLAY '==================================================================='
+
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    COMPUTE WS-CUTOFF-DATE-NUM =
+        (FUNCTION NUMVAL(WS-CURRENT-DATE(1:4)) - WS-CUTOFF-YEARS-BACK)
+            * 10000 + FUNCTION NUMVAL(WS-CURRENT-DATE(5:4))
+    MOVE WS-CUTOFF-DATE-NUM TO WS-CUTOFF-DATE
+
+    PERFORM CHECK-FOR-RECOVERY
+
+    IF NOT IN-RECOVERY
+        STRING 'data/trans_archive_' WS-CURRENT-DATE '.dat'
+            DELIMITED BY SIZE INTO WS-ARCHIVE-FILE-NAME
+
+        CALL 'CBL_RENAME_FILE' USING 'data/trans.dat' 'data/trans.dat.wrk'
+            RETURNING WS-RENAME-RESULT
+        IF WS-RENAME-RESULT NOT = ZERO
+            DISPLAY 'ERROR: Unable to stage TRANSACTION-FILE for archiving.'
+            STOP RUN
+        END-IF
+    END-IF
+
+    DISPLAY 'Cutoff Date (exclusive): ' WS-CUTOFF-DATE
+
+    OPEN INPUT TRANSACTION-FILE
+    IF NOT TRANS-FILE-SUCCESS
+        DISPLAY 'ERROR: Unable to open staged transaction file. Status: '
+                WS-TRANS-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    IF IN-RECOVERY
+        DISPLAY 'Resuming archive run after TRANS-ID ' WS-CKPT-LAST-TRANS-ID
+        OPEN I-O KEEP-FILE
+        IF NOT KEEP-FILE-SUCCESS
+            OPEN OUTPUT KEEP-FILE
+        END-IF
+        OPEN EXTEND ARCHIVE-FILE
+        IF NOT ARCHIVE-FILE-SUCCESS
+            OPEN OUTPUT ARCHIVE-FILE
+        END-IF
+        MOVE WS-CKPT-LAST-TRANS-ID TO TRANS-ID
+        START TRANSACTION-FILE KEY IS GREATER THAN TRANS-ID
+            INVALID KEY
+                MOVE '10' TO WS-TRANS-FILE-STATUS
+        END-START
+    ELSE
+        OPEN OUTPUT KEEP-FILE
+        OPEN OUTPUT ARCHIVE-FILE
+    END-IF.
+
+*> CHECK-FOR-RECOVERY is the interlock: a leftover data/trans.dat.wrk
+*> can only mean either this job's own prior run never finished, or
+*> another copy of this job is already running. The checkpoint file is
+*> what tells the two apart -- it is written after every record this
+*> job copies and deleted only on a clean finish, so its presence (or
+*> absence) alongside the .wrk file is the signal, not a guess based on
+*> timing.
+CHECK-FOR-RECOVERY.
+    OPEN INPUT TRANSACTION-FILE
+    IF TRANS-FILE-SUCCESS
+        CLOSE TRANSACTION-FILE
+        PERFORM RECOVER-FROM-CHECKPOINT
+    END-IF.
+
+RECOVER-FROM-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-FILE-STATUS = '00'
+        READ CHECKPOINT-FILE
+        IF WS-CKPT-FILE-STATUS = '00'
+            MOVE CKPT-LAST-TRANS-ID TO WS-CKPT-LAST-TRANS-ID
+            MOVE CKPT-CUTOFF-DATE TO WS-CUTOFF-DATE
+            MOVE CKPT-ARCHIVE-FILE-NAME TO WS-ARCHIVE-FILE-NAME
+            SET IN-RECOVERY TO TRUE
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    IF NOT IN-RECOVERY
+        DISPLAY 'ERROR: data/trans.dat.wrk already exists and no checkpoint'
+        DISPLAY '       was found for it. Another archive run may be in'
+        DISPLAY '       progress, or a previous run left this file behind.'
+        DISPLAY '       Resolve manually before restarting this job.'
+        STOP RUN
+    END-IF.
+
+SPLIT-TRANSACTION-FILE.
+    IF WS-TRANS-FILE-STATUS NOT = '10'
+        PERFORM READ-NEXT-TRANSACTION
+    END-IF
+    PERFORM UNTIL WS-TRANS-FILE-STATUS = '10'
+        IF TRANS-DATE < WS-CUTOFF-DATE
+            PERFORM ARCHIVE-CURRENT-RECORD
+        ELSE
+            PERFORM KEEP-CURRENT-RECORD
+        END-IF
+        PERFORM TRACK-CHECKPOINT-PROGRESS
+        PERFORM READ-NEXT-TRANSACTION
+    END-PERFORM
+    PERFORM DELETE-CHECKPOINT.
+
+READ-NEXT-TRANSACTION.
+    READ TRANSACTION-FILE AT END
+        MOVE '10' TO WS-TRANS-FILE-STATUS
+    NOT AT END
+        MOVE '00' TO WS-TRANS-FILE-STATUS
+    END-READ.
+
+ARCHIVE-CURRENT-RECORD.
+    MOVE TRANSACTION-RECORD TO ARCHIVE-RECORD
+    WRITE ARCHIVE-RECORD
+    ADD 1 TO WS-RECORDS-ARCHIVED.
+
+KEEP-CURRENT-RECORD.
+    MOVE TRANSACTION-RECORD TO KEEP-RECORD
+    WRITE KEEP-RECORD
+    ADD 1 TO WS-RECORDS-KEPT.
+
+*> Written after every record copied, not on an interval, so a crash
+*> restart resumes after the last record actually applied to KEEP-FILE
+*> or ARCHIVE-FILE rather than reprocessing and double-writing it.
+TRACK-CHECKPOINT-PROGRESS.
+    MOVE TRANS-ID TO WS-CKPT-LAST-TRANS-ID
+    PERFORM WRITE-CHECKPOINT.
+
+WRITE-CHECKPOINT.
+    MOVE WS-CKPT-LAST-TRANS-ID TO CKPT-LAST-TRANS-ID
+    MOVE WS-CUTOFF-DATE TO CKPT-CUTOFF-DATE
+    MOVE WS-ARCHIVE-FILE-NAME TO CKPT-ARCHIVE-FILE-NAME
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+DELETE-CHECKPOINT.
+    CALL 'CBL_DELETE_FILE' USING 'data/archtran_ckpt.dat'
+        RETURNING WS-CKPT-DELETE-RESULT.
+
+CLEANUP-BATCH.
+    CLOSE TRANSACTION-FILE
+    CLOSE KEEP-FILE
+    CLOSE ARCHIVE-FILE
+
+    CALL 'CBL_DELETE_FILE' USING 'data/trans.dat.wrk'
+        RETURNING WS-DELETE-RESULT
+
+    DISPLAY ' '
+    DISPLAY 'Records kept:     ' WS-RECORDS-KEPT
+    DISPLAY 'Records archived: ' WS-RECORDS-ARCHIVED
+    DISPLAY 'Archive file:     ' WS-ARCHIVE-FILE-NAME
+    DISPLAY '==================================================================='.
