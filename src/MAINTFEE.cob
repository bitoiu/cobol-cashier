@@ -0,0 +1,466 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAINTFEE.
+
+*> Monthly minimum-balance maintenance fee batch job. Scans ACCOUNT-FILE
+*> for checking accounts (ACCOUNT-TYPE 'C') whose ACCOUNT-BALANCE falls
+*> below WS-MINIMUM-BALANCE, subtracts WS-MAINTENANCE-FEE the same way
+*> PROCESS-WITHDRAWAL does in BANKLED, and appends an 'F' (fee) record
+*> to TRANSACTION-FILE. Accounts that cannot cover the full fee are
+*> charged down to zero rather than driven negative.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO 'data/accounts.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCOUNT-NUMBER
+        LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+        FILE STATUS IS WS-FILE-STATUS.
+
+    SELECT TRANSACTION-FILE ASSIGN TO 'data/trans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TRANS-ID
+        ALTERNATE RECORD KEY IS FROM-ACCOUNT WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TO-ACCOUNT WITH DUPLICATES
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+    SELECT COUNTER-FILE ASSIGN TO 'data/counters.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-KEY
+        LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+        FILE STATUS IS WS-COUNTER-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO 'data/maintfee_ckpt.dat'
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT CTR-FILE ASSIGN TO 'data/ctr.dat'
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CTR-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+01  ACCOUNT-RECORD.
+    05  ACCOUNT-NUMBER          PIC 9(10).
+    05  ACCOUNT-TYPE            PIC X(1).
+        88  CHECKING-ACCOUNT    VALUE 'C'.
+    05  ACCOUNT-STATUS          PIC X(1).
+        88  ACTIVE-ACCOUNT      VALUE 'A'.
+    05  ACCOUNT-HOLDER.
+        10  HOLDER-FIRST-NAME   PIC X(20).
+        10  HOLDER-LAST-NAME    PIC X(20).
+        10  HOLDER-ADDRESS      PIC X(50).
+        10  HOLDER-PHONE        PIC X(15).
+        10  HOLDER-TAX-ID       PIC X(11).
+    05  ACCOUNT-BALANCE         PIC S9(13)V99.
+    05  ACCOUNT-OPEN-DATE       PIC X(8).
+    05  LAST-TRANSACTION-DATE   PIC X(8).
+    05  LINKED-ACCOUNT-NUMBER   PIC 9(10).
+    05  CO-HOLDER-FIRST-NAME    PIC X(20).
+    05  CO-HOLDER-LAST-NAME     PIC X(20).
+    05  AVAILABLE-BALANCE       PIC S9(13)V99.
+    05  HOLD-AMOUNT             PIC S9(13)V99.
+    05  HOLD-RELEASE-DATE       PIC X(8).
+    05  CD-MATURITY-DATE        PIC X(8).
+    05  CD-LOCKED-RATE          PIC 9V9(4).
+    05  FILLER                  PIC X(10).
+
+FD  TRANSACTION-FILE.
+01  TRANSACTION-RECORD.
+    05  TRANS-ID                PIC 9(12).
+    05  TRANS-DATE              PIC X(8).
+    05  TRANS-TIME              PIC X(8).
+    05  TRANS-TYPE              PIC X(1).
+    05  FROM-ACCOUNT            PIC 9(10).
+    05  TO-ACCOUNT              PIC 9(10).
+    05  TRANS-AMOUNT            PIC S9(13)V99.
+    05  TRANS-DESCRIPTION       PIC X(50).
+    05  TELLER-ID               PIC X(10).
+    05  REVERSAL-OF-TRANS-ID    PIC 9(12).
+    05  FILLER                  PIC X(5).
+
+*> Holds the one persisted counter record, keyed by the constant
+*> CTL-KEY so every teller session and batch job can fetch-and-
+*> increment CTL-NEXT-TRANS-ID under a record lock instead of each
+*> keeping its own in-memory copy that only gets reconciled at exit.
+FD  COUNTER-FILE.
+01  COUNTER-RECORD.
+    05  CTL-KEY                 PIC X(1).
+    05  CTL-NEXT-ACCOUNT-NUM    PIC 9(10).
+    05  CTL-NEXT-TRANS-ID       PIC 9(12).
+
+*> Restart checkpoint -- the highest ACCOUNT-NUMBER this run has fully
+*> assessed a fee through, written after every account. See INTACCRU
+*> for the same pattern.
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05  CKPT-LAST-ACCOUNT-NUM   PIC 9(10).
+
+*> Currency-transaction log for regulatory reporting. Holds one entry
+*> per posting at or above WS-CTR-THRESHOLD, same layout BANKLED uses.
+FD  CTR-FILE.
+01  CTR-RECORD.
+    05  CTR-TRANS-ID            PIC 9(12).
+    05  CTR-DATE                PIC X(8).
+    05  CTR-TIME                PIC X(8).
+    05  CTR-TRANS-TYPE          PIC X(1).
+    05  CTR-ACCOUNT-NUMBER      PIC 9(10).
+    05  CTR-HOLDER-NAME         PIC X(41).
+    05  CTR-AMOUNT              PIC S9(13)V99.
+    05  CTR-TELLER-ID           PIC X(10).
+    05  FILLER                  PIC X(5).
+
+WORKING-STORAGE SECTION.
+COPY COMMON.
+
+01  WS-TRANS-FILE-STATUS        PIC X(2).
+    88  TRANS-FILE-SUCCESS      VALUE '00'.
+    88  TRANS-FILE-DUPLICATE    VALUE '22'.
+01  WS-COUNTER-FILE-STATUS      PIC X(2).
+    88  COUNTER-FILE-SUCCESS    VALUE '00'.
+    88  COUNTER-RECORD-LOCKED   VALUE '90' THRU '99'.
+01  WS-CTR-FILE-STATUS          PIC X(2).
+    88  CTR-FILE-SUCCESS        VALUE '00'.
+01  WS-CTR-THRESHOLD            PIC 9(11)V99 VALUE 10000.00.
+01  WS-NEXT-TRANS-ID            PIC 9(12) VALUE 1.
+01  WS-HIGH-TRANS-ID            PIC 9(12) VALUE ZERO.
+
+*> Record-locking retry controls. ACCOUNT-FILE is LOCK MODE IS MANUAL
+*> so this job and a concurrent teller session never update the same
+*> account record at once; a READ ... WITH LOCK against a record a
+*> teller already holds comes back FILE-RECORD-LOCKED instead of
+*> blocking forever, and is retried up to WS-LOCK-MAX-RETRIES times
+*> before the account is treated as unavailable this run, same as
+*> BANKLED. The same retry counts guard COUNTER-FILE's control record
+*> (locked by GET-NEXT-TRANS-ID) and a duplicate-key retry on
+*> TRANSACTION-FILE's own WRITE.
+01  WS-LOCK-FIELDS.
+    05  WS-LOCK-RETRY-COUNT      PIC 9(2) VALUE ZERO.
+    05  WS-LOCK-MAX-RETRIES      PIC 9(2) VALUE 5.
+    05  WS-TRANS-WRITE-RETRY-COUNT PIC 9(2) VALUE ZERO.
+
+01  WS-CKPT-FIELDS.
+    05  WS-CKPT-FILE-STATUS     PIC X(2).
+    05  WS-RESTART-PARM         PIC X(10).
+    05  WS-CKPT-LAST-ACCOUNT    PIC 9(10) VALUE ZERO.
+    05  WS-CKPT-DELETE-RESULT   PIC S9(9) COMP-5.
+
+*> Configurable fee parameters. Edit here (or replace with an ACCEPT
+*> FROM COMMAND-LINE) to change the policy run over run without
+*> recompiling callers -- same approach INTACCRU takes for ANNUAL-RATE.
+01  WS-FEE-PARAMETERS.
+    05  WS-MINIMUM-BALANCE      PIC S9(13)V99 VALUE 500.00.
+    05  WS-MAINTENANCE-FEE      PIC S9(13)V99 VALUE 15.00.
+
+01  WS-HIGH-ACCOUNT-NUM          PIC 9(10) VALUE ZERO.
+01  WS-FEE-AMOUNT                PIC S9(13)V99.
+01  WS-ACCOUNTS-PROCESSED        PIC 9(7) VALUE ZERO.
+01  WS-FEE-DISPLAY                PIC ZZZ,ZZZ,ZZ9.99.
+01  WS-BALANCE-DISPLAY            PIC ZZZ,ZZZ,ZZ9.99.
+01  WS-TELLER-ID                  PIC X(10) VALUE 'BATCH'.
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM INITIALIZE-BATCH
+    PERFORM ASSESS-FEES-ALL-ACCOUNTS
+    PERFORM CLEANUP-BATCH
+    STOP RUN.
+
+INITIALIZE-BATCH.
+    DISPLAY '==================================================================='
+    DISPLAY '          MINIMUM-BALANCE MAINTENANCE FEE BATCH JOB'
+    DISPLAY '==================================================================='
+    MOVE WS-MINIMUM-BALANCE TO WS-BALANCE-DISPLAY
+    DISPLAY 'Minimum Balance: $' WS-BALANCE-DISPLAY
+    MOVE WS-MAINTENANCE-FEE TO WS-FEE-DISPLAY
+    DISPLAY 'Maintenance Fee: $' WS-FEE-DISPLAY
+
+    OPEN I-O ACCOUNT-FILE
+    IF NOT FILE-SUCCESS
+        DISPLAY 'ERROR: Unable to open ACCOUNT-FILE. Status: ' WS-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM LOAD-NEXT-TRANS-ID
+    PERFORM GET-CURRENT-DATE-TIME
+    PERFORM LOAD-CHECKPOINT.
+
+*> Leaves COUNTER-FILE open for the rest of the run so GET-NEXT-TRANS-ID
+*> can fetch-and-increment CTL-NEXT-TRANS-ID under a record lock as each
+*> fee posting is logged, instead of keeping an in-memory copy that only
+*> reconciles at exit (the old load-once/save-at-exit shape let a
+*> concurrent teller session or another batch job hand out the same
+*> TRANS-ID). If the control record is missing (first run, or it was
+*> lost), derive both counters from the high keys already on
+*> ACCOUNT-FILE and TRANSACTION-FILE and create the control record from
+*> that, same fallback BANKLED uses.
+LOAD-NEXT-TRANS-ID.
+    OPEN I-O COUNTER-FILE
+    IF NOT COUNTER-FILE-SUCCESS
+        OPEN OUTPUT COUNTER-FILE
+        CLOSE COUNTER-FILE
+        OPEN I-O COUNTER-FILE
+    END-IF
+
+    MOVE '1' TO CTL-KEY
+    READ COUNTER-FILE
+    IF COUNTER-FILE-SUCCESS
+        MOVE CTL-NEXT-TRANS-ID TO WS-NEXT-TRANS-ID
+    ELSE
+        PERFORM DERIVE-COUNTERS-FROM-FILES
+        MOVE '1' TO CTL-KEY
+        MOVE WS-HIGH-ACCOUNT-NUM TO CTL-NEXT-ACCOUNT-NUM
+        MOVE WS-NEXT-TRANS-ID TO CTL-NEXT-TRANS-ID
+        WRITE COUNTER-RECORD
+    END-IF.
+
+*> Fallback used only when data/counters.dat cannot be opened. Computes
+*> a best-effort CTL-NEXT-ACCOUNT-NUM from ACCOUNT-FILE's high key (this
+*> job never hands out account numbers itself, but a lost control file
+*> should not leave BANKLED's next CREATE-ACCOUNT-MODULE starting over
+*> from zero) and WS-NEXT-TRANS-ID from TRANSACTION-FILE's high key.
+DERIVE-COUNTERS-FROM-FILES.
+    MOVE ZERO TO WS-HIGH-ACCOUNT-NUM
+    MOVE HIGH-VALUES TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY NOT > ACCOUNT-NUMBER
+    IF FILE-SUCCESS
+        READ ACCOUNT-FILE PREVIOUS RECORD
+        IF FILE-SUCCESS
+            MOVE ACCOUNT-NUMBER TO WS-HIGH-ACCOUNT-NUM
+        END-IF
+    END-IF
+    IF WS-HIGH-ACCOUNT-NUM > ZERO
+        COMPUTE WS-HIGH-ACCOUNT-NUM = WS-HIGH-ACCOUNT-NUM + 1
+    END-IF
+
+    MOVE ZERO TO WS-HIGH-TRANS-ID
+    OPEN INPUT TRANSACTION-FILE
+    IF WS-TRANS-FILE-STATUS = '00'
+        MOVE HIGH-VALUES TO TRANS-ID
+        START TRANSACTION-FILE KEY NOT > TRANS-ID
+        IF WS-TRANS-FILE-STATUS = '00'
+            READ TRANSACTION-FILE PREVIOUS RECORD
+            IF WS-TRANS-FILE-STATUS = '00'
+                MOVE TRANS-ID TO WS-HIGH-TRANS-ID
+            END-IF
+        END-IF
+        CLOSE TRANSACTION-FILE
+    END-IF
+    MOVE ZERO TO WS-NEXT-TRANS-ID
+    IF WS-HIGH-TRANS-ID > ZERO
+        COMPUTE WS-NEXT-TRANS-ID = WS-HIGH-TRANS-ID + 1
+    ELSE
+        MOVE 1 TO WS-NEXT-TRANS-ID
+    END-IF.
+
+*> A RESTART command-line parameter resumes from the last checkpoint
+*> instead of reprocessing every account from the top.
+LOAD-CHECKPOINT.
+    ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+    IF WS-RESTART-PARM = 'RESTART'
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CKPT-FILE-STATUS = '00'
+            READ CHECKPOINT-FILE
+            IF WS-CKPT-FILE-STATUS = '00'
+                MOVE CKPT-LAST-ACCOUNT-NUM TO WS-CKPT-LAST-ACCOUNT
+                DISPLAY 'Restarting after account ' WS-CKPT-LAST-ACCOUNT
+            END-IF
+            CLOSE CHECKPOINT-FILE
+        END-IF
+    END-IF.
+
+ASSESS-FEES-ALL-ACCOUNTS.
+    MOVE WS-CKPT-LAST-ACCOUNT TO ACCOUNT-NUMBER
+    START ACCOUNT-FILE KEY > ACCOUNT-NUMBER
+    PERFORM READ-NEXT-ACCOUNT
+    PERFORM UNTIL FILE-AT-END
+        IF FILE-RECORD-LOCKED
+            DISPLAY 'SKIPPED account ' ACCOUNT-NUMBER
+                    ' (locked by another session)'
+        ELSE
+            IF CHECKING-ACCOUNT AND ACTIVE-ACCOUNT
+                    AND ACCOUNT-BALANCE < WS-MINIMUM-BALANCE
+                PERFORM ASSESS-FEE-ON-ACCOUNT
+            ELSE
+                PERFORM RELEASE-ACCOUNT-LOCK
+            END-IF
+        END-IF
+        PERFORM TRACK-CHECKPOINT-PROGRESS
+        PERFORM READ-NEXT-ACCOUNT
+    END-PERFORM
+    PERFORM DELETE-CHECKPOINT.
+
+*> Persists the checkpoint after every account this run has finished
+*> with (posted, skipped as locked, or skipped as not eligible) instead
+*> of batching writes periodically -- batching left already-assessed
+*> accounts between the in-memory WS-CKPT-LAST-ACCOUNT and the last
+*> persisted checkpoint, so a RESTART after a crash in that window
+*> re-charged the fee a second time on every one of them.
+*> ASSESS-FEE-ON-ACCOUNT has no other idempotency guard, so the
+*> checkpoint itself has to be exact.
+TRACK-CHECKPOINT-PROGRESS.
+    MOVE ACCOUNT-NUMBER TO WS-CKPT-LAST-ACCOUNT
+    PERFORM WRITE-CHECKPOINT.
+
+WRITE-CHECKPOINT.
+    MOVE WS-CKPT-LAST-ACCOUNT TO CKPT-LAST-ACCOUNT-NUM
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+DELETE-CHECKPOINT.
+    CALL 'CBL_DELETE_FILE' USING 'data/maintfee_ckpt.dat'
+        RETURNING WS-CKPT-DELETE-RESULT.
+
+READ-NEXT-ACCOUNT.
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    READ ACCOUNT-FILE NEXT RECORD WITH LOCK
+        AT END
+            SET FILE-AT-END TO TRUE
+    END-READ
+    PERFORM UNTIL FILE-AT-END OR NOT FILE-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        READ ACCOUNT-FILE NEXT RECORD WITH LOCK
+            AT END
+                SET FILE-AT-END TO TRUE
+        END-READ
+    END-PERFORM.
+
+*> Releases a record this session locked via READ ... WITH LOCK. Safe
+*> to call even when nothing is currently locked -- every account this
+*> job reads but does not charge a fee to (or fails to REWRITE) is
+*> released here instead of staying locked for the rest of the run.
+RELEASE-ACCOUNT-LOCK.
+    UNLOCK ACCOUNT-FILE.
+
+ASSESS-FEE-ON-ACCOUNT.
+    IF ACCOUNT-BALANCE > WS-MAINTENANCE-FEE
+        MOVE WS-MAINTENANCE-FEE TO WS-FEE-AMOUNT
+    ELSE
+        MOVE ACCOUNT-BALANCE TO WS-FEE-AMOUNT
+    END-IF
+
+    IF WS-FEE-AMOUNT > ZERO
+        SUBTRACT WS-FEE-AMOUNT FROM ACCOUNT-BALANCE
+        MOVE WS-CURRENT-DATE TO LAST-TRANSACTION-DATE
+
+        REWRITE ACCOUNT-RECORD
+        IF FILE-SUCCESS
+            PERFORM LOG-FEE-TRANSACTION
+            ADD 1 TO WS-ACCOUNTS-PROCESSED
+            MOVE WS-FEE-AMOUNT TO WS-FEE-DISPLAY
+            MOVE ACCOUNT-BALANCE TO WS-BALANCE-DISPLAY
+            DISPLAY 'Account ' ACCOUNT-NUMBER
+                    ' fee -$' WS-FEE-DISPLAY
+                    ' new balance $' WS-BALANCE-DISPLAY
+        ELSE
+            DISPLAY 'ERROR rewriting account ' ACCOUNT-NUMBER
+                    ' status ' WS-FILE-STATUS
+            PERFORM RELEASE-ACCOUNT-LOCK
+        END-IF
+    ELSE
+        PERFORM RELEASE-ACCOUNT-LOCK
+    END-IF.
+
+LOG-FEE-TRANSACTION.
+    OPEN I-O TRANSACTION-FILE
+    IF NOT FILE-SUCCESS
+        OPEN OUTPUT TRANSACTION-FILE
+        CLOSE TRANSACTION-FILE
+        OPEN I-O TRANSACTION-FILE
+    END-IF
+
+    PERFORM GET-NEXT-TRANS-ID
+    MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+    MOVE WS-CURRENT-DATE TO TRANS-DATE
+    MOVE WS-CURRENT-TIME TO TRANS-TIME
+    MOVE 'F' TO TRANS-TYPE
+    MOVE ACCOUNT-NUMBER TO FROM-ACCOUNT
+    MOVE ZERO TO TO-ACCOUNT
+    MOVE WS-FEE-AMOUNT TO TRANS-AMOUNT
+    MOVE 'MINIMUM BALANCE FEE' TO TRANS-DESCRIPTION
+    MOVE WS-TELLER-ID TO TELLER-ID
+
+    MOVE ZERO TO WS-TRANS-WRITE-RETRY-COUNT
+    WRITE TRANSACTION-RECORD
+    PERFORM UNTIL NOT TRANS-FILE-DUPLICATE
+            OR WS-TRANS-WRITE-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-TRANS-WRITE-RETRY-COUNT
+        PERFORM GET-NEXT-TRANS-ID
+        MOVE WS-NEXT-TRANS-ID TO TRANS-ID
+        WRITE TRANSACTION-RECORD
+    END-PERFORM
+    IF TRANS-FILE-SUCCESS
+        PERFORM CHECK-LARGE-TRANSACTION
+    ELSE
+        DISPLAY ERR-FILE-ERROR ' (transaction log)'
+    END-IF
+
+    CLOSE TRANSACTION-FILE.
+
+*> Flags any posting at or above WS-CTR-THRESHOLD to the currency-
+*> transaction log for regulatory reporting, same as BANKLED's
+*> CHECK-LARGE-TRANSACTION. Relies on ACCOUNT-RECORD still holding the
+*> account this TRANSACTION-RECORD was just posted against.
+CHECK-LARGE-TRANSACTION.
+    IF TRANS-AMOUNT >= WS-CTR-THRESHOLD
+        OPEN EXTEND CTR-FILE
+        IF NOT CTR-FILE-SUCCESS
+            OPEN OUTPUT CTR-FILE
+        END-IF
+
+        MOVE TRANS-ID TO CTR-TRANS-ID
+        MOVE TRANS-DATE TO CTR-DATE
+        MOVE TRANS-TIME TO CTR-TIME
+        MOVE TRANS-TYPE TO CTR-TRANS-TYPE
+        MOVE ACCOUNT-NUMBER TO CTR-ACCOUNT-NUMBER
+        STRING HOLDER-FIRST-NAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               HOLDER-LAST-NAME DELIMITED BY SPACE
+               INTO CTR-HOLDER-NAME
+        MOVE TRANS-AMOUNT TO CTR-AMOUNT
+        MOVE TELLER-ID TO CTR-TELLER-ID
+
+        WRITE CTR-RECORD
+        CLOSE CTR-FILE
+    END-IF.
+
+GET-CURRENT-DATE-TIME.
+    ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-CURRENT-TIME FROM TIME.
+
+CLEANUP-BATCH.
+    CLOSE ACCOUNT-FILE
+    CLOSE COUNTER-FILE
+    DISPLAY ' '
+    DISPLAY 'Accounts charged a maintenance fee: ' WS-ACCOUNTS-PROCESSED
+    DISPLAY '==================================================================='.
+
+*> Fetches the next transaction ID under a lock on COUNTER-FILE's one
+*> control record, same as BANKLED's GET-NEXT-TRANS-ID, so concurrent
+*> teller sessions and batch jobs posting at the same time each get a
+*> unique ID instead of racing a load-once/save-at-exit copy of the
+*> counter. Leaves the fetched value in WS-NEXT-TRANS-ID; the persisted
+*> counter is already advanced past it by the time this returns.
+GET-NEXT-TRANS-ID.
+    MOVE ZERO TO WS-LOCK-RETRY-COUNT
+    MOVE '1' TO CTL-KEY
+    READ COUNTER-FILE WITH LOCK
+    PERFORM UNTIL NOT COUNTER-RECORD-LOCKED
+            OR WS-LOCK-RETRY-COUNT >= WS-LOCK-MAX-RETRIES
+        ADD 1 TO WS-LOCK-RETRY-COUNT
+        MOVE '1' TO CTL-KEY
+        READ COUNTER-FILE WITH LOCK
+    END-PERFORM
+    IF COUNTER-FILE-SUCCESS
+        MOVE CTL-NEXT-TRANS-ID TO WS-NEXT-TRANS-ID
+        ADD 1 TO CTL-NEXT-TRANS-ID
+        REWRITE COUNTER-RECORD
+    END-IF.
