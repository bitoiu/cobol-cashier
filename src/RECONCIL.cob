@@ -0,0 +1,247 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCIL.
+
+*> End-of-day reconciliation report. Replays every TRANSACTION-FILE
+*> posting against a starting balance of zero for each account on
+*> ACCOUNT-FILE and prints an exception for any account whose replayed
+*> total disagrees with the live ACCOUNT-BALANCE, so a bad REWRITE or a
+*> transfer that crashed mid-way is caught instead of compounding.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO 'data/accounts.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS ACCOUNT-NUMBER
+        FILE STATUS IS WS-FILE-STATUS.
+
+    SELECT TRANSACTION-FILE ASSIGN TO 'data/trans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TRANS-ID
+        ALTERNATE RECORD KEY IS FROM-ACCOUNT WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TO-ACCOUNT WITH DUPLICATES
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ACCOUNT-FILE.
+01  ACCOUNT-RECORD.
+    05  ACCOUNT-NUMBER          PIC 9(10).
+    05  ACCOUNT-TYPE            PIC X(1).
+    05  ACCOUNT-STATUS          PIC X(1).
+    05  ACCOUNT-HOLDER.
+        10  HOLDER-FIRST-NAME   PIC X(20).
+        10  HOLDER-LAST-NAME    PIC X(20).
+        10  HOLDER-ADDRESS      PIC X(50).
+        10  HOLDER-PHONE        PIC X(15).
+        10  HOLDER-TAX-ID       PIC X(11).
+    05  ACCOUNT-BALANCE         PIC S9(13)V99.
+    05  ACCOUNT-OPEN-DATE       PIC X(8).
+    05  LAST-TRANSACTION-DATE   PIC X(8).
+    05  LINKED-ACCOUNT-NUMBER   PIC 9(10).
+    05  CO-HOLDER-FIRST-NAME    PIC X(20).
+    05  CO-HOLDER-LAST-NAME     PIC X(20).
+    05  AVAILABLE-BALANCE       PIC S9(13)V99.
+    05  HOLD-AMOUNT             PIC S9(13)V99.
+    05  HOLD-RELEASE-DATE       PIC X(8).
+    05  CD-MATURITY-DATE        PIC X(8).
+    05  CD-LOCKED-RATE          PIC 9V9(4).
+    05  FILLER                  PIC X(10).
+
+FD  TRANSACTION-FILE.
+01  TRANSACTION-RECORD.
+    05  TRANS-ID                PIC 9(12).
+    05  TRANS-DATE              PIC X(8).
+    05  TRANS-TIME              PIC X(8).
+    05  TRANS-TYPE              PIC X(1).
+    05  FROM-ACCOUNT            PIC 9(10).
+    05  TO-ACCOUNT               PIC 9(10).
+    05  TRANS-AMOUNT            PIC S9(13)V99.
+    05  TRANS-DESCRIPTION       PIC X(50).
+    05  TELLER-ID               PIC X(10).
+    05  REVERSAL-OF-TRANS-ID    PIC 9(12).
+    05  FILLER                  PIC X(5).
+
+WORKING-STORAGE SECTION.
+COPY COMMON.
+
+01  WS-TRANS-FILE-STATUS        PIC X(2).
+
+01  WS-ACCT-TABLE-CONTROLS.
+    05  WS-ACCT-COUNT           PIC 9(5) VALUE ZERO.
+    05  WS-ACCT-MAX             PIC 9(5) VALUE 10000.
+
+01  WS-ACCT-TABLE.
+    05  WS-ACCT-ENTRY OCCURS 10000 TIMES
+                       ASCENDING KEY IS WS-ACCT-NUM
+                       INDEXED BY ACCT-IDX.
+        10  WS-ACCT-NUM             PIC 9(10).
+        10  WS-ACCT-HOLDER-NAME     PIC X(41).
+        10  WS-ACCT-LIVE-BALANCE    PIC S9(13)V99.
+        10  WS-ACCT-REPLAY-BALANCE  PIC S9(13)V99 VALUE ZERO.
+
+01  WS-REPORT-FIELDS.
+    05  WS-LIVE-DISPLAY         PIC -(12)9.99.
+    05  WS-REPLAY-DISPLAY       PIC -(12)9.99.
+    05  WS-DIFF-AMOUNT          PIC S9(13)V99.
+    05  WS-DIFF-DISPLAY         PIC -(12)9.99.
+    05  WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM INITIALIZE-REPORT
+    PERFORM LOAD-ACCOUNT-TABLE
+    PERFORM REPLAY-TRANSACTIONS
+    PERFORM PRINT-EXCEPTION-REPORT
+    PERFORM CLEANUP-REPORT
+    STOP RUN.
+
+INITIALIZE-REPORT.
+    DISPLAY '==================================================================='
+    DISPLAY '          BANK LEDGER END-OF-DAY RECONCILIATION REPORT'
+    DISPLAY '==================================================================='
+    OPEN INPUT ACCOUNT-FILE
+    IF NOT FILE-SUCCESS
+        DISPLAY 'ERROR: Unable to open ACCOUNT-FILE. Status: ' WS-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+LOAD-ACCOUNT-TABLE.
+    PERFORM READ-NEXT-ACCOUNT
+    PERFORM UNTIL FILE-AT-END OR WS-ACCT-COUNT >= WS-ACCT-MAX
+        ADD 1 TO WS-ACCT-COUNT
+        MOVE ACCOUNT-NUMBER TO WS-ACCT-NUM(WS-ACCT-COUNT)
+        MOVE ACCOUNT-BALANCE TO WS-ACCT-LIVE-BALANCE(WS-ACCT-COUNT)
+        MOVE ZERO TO WS-ACCT-REPLAY-BALANCE(WS-ACCT-COUNT)
+        STRING HOLDER-FIRST-NAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               HOLDER-LAST-NAME DELIMITED BY SPACE
+               INTO WS-ACCT-HOLDER-NAME(WS-ACCT-COUNT)
+        PERFORM READ-NEXT-ACCOUNT
+    END-PERFORM
+    CLOSE ACCOUNT-FILE.
+
+READ-NEXT-ACCOUNT.
+    READ ACCOUNT-FILE NEXT RECORD AT END
+        SET FILE-AT-END TO TRUE
+    END-READ.
+
+*> Replays every posting against the in-memory table (loaded in
+*> ACCOUNT-NUMBER order, so SEARCH ALL can binary-search it).
+REPLAY-TRANSACTIONS.
+    OPEN INPUT TRANSACTION-FILE
+    IF WS-TRANS-FILE-STATUS = '00'
+        PERFORM READ-TRANSACTION-RECORD
+        PERFORM UNTIL WS-TRANS-FILE-STATUS = '10'
+            PERFORM APPLY-TRANSACTION-TO-TABLE
+            PERFORM READ-TRANSACTION-RECORD
+        END-PERFORM
+        CLOSE TRANSACTION-FILE
+    ELSE
+        DISPLAY 'ERROR opening trans file. Status: ' WS-TRANS-FILE-STATUS
+    END-IF.
+
+READ-TRANSACTION-RECORD.
+    READ TRANSACTION-FILE NEXT RECORD AT END
+        MOVE '10' TO WS-TRANS-FILE-STATUS
+    NOT AT END
+        MOVE '00' TO WS-TRANS-FILE-STATUS
+    END-READ.
+
+APPLY-TRANSACTION-TO-TABLE.
+    EVALUATE TRANS-TYPE
+        WHEN 'D'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                    ADD TRANS-AMOUNT TO WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'W'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                    SUBTRACT TRANS-AMOUNT FROM WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'T'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                    SUBTRACT TRANS-AMOUNT FROM WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'I'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = TO-ACCOUNT
+                    ADD TRANS-AMOUNT TO WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'N'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                    ADD TRANS-AMOUNT TO WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'F'
+            SEARCH ALL WS-ACCT-ENTRY
+                AT END
+                    CONTINUE
+                WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                    SUBTRACT TRANS-AMOUNT FROM WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            END-SEARCH
+        WHEN 'R'
+            IF TO-ACCOUNT NOT = ZERO
+                SEARCH ALL WS-ACCT-ENTRY
+                    AT END
+                        CONTINUE
+                    WHEN WS-ACCT-NUM(ACCT-IDX) = TO-ACCOUNT
+                        ADD TRANS-AMOUNT TO WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+                END-SEARCH
+            ELSE
+                SEARCH ALL WS-ACCT-ENTRY
+                    AT END
+                        CONTINUE
+                    WHEN WS-ACCT-NUM(ACCT-IDX) = FROM-ACCOUNT
+                        SUBTRACT TRANS-AMOUNT FROM WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+                END-SEARCH
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+PRINT-EXCEPTION-REPORT.
+    DISPLAY ' '
+    DISPLAY 'Accounts Checked: ' WS-ACCT-COUNT
+    DISPLAY ' '
+    DISPLAY 'Exceptions (replayed total <> live balance):'
+    DISPLAY '-------------------------------------------------------------------'
+    DISPLAY 'Account     Holder                     Live Balance   Replayed'
+    DISPLAY '-------------------------------------------------------------------'
+
+    PERFORM VARYING ACCT-IDX FROM 1 BY 1 UNTIL ACCT-IDX > WS-ACCT-COUNT
+        IF WS-ACCT-LIVE-BALANCE(ACCT-IDX) NOT =
+           WS-ACCT-REPLAY-BALANCE(ACCT-IDX)
+            ADD 1 TO WS-EXCEPTION-COUNT
+            MOVE WS-ACCT-LIVE-BALANCE(ACCT-IDX) TO WS-LIVE-DISPLAY
+            MOVE WS-ACCT-REPLAY-BALANCE(ACCT-IDX) TO WS-REPLAY-DISPLAY
+            DISPLAY WS-ACCT-NUM(ACCT-IDX) ' '
+                    WS-ACCT-HOLDER-NAME(ACCT-IDX)(1:25)
+                    WS-LIVE-DISPLAY ' ' WS-REPLAY-DISPLAY
+        END-IF
+    END-PERFORM
+
+    DISPLAY '-------------------------------------------------------------------'
+    IF WS-EXCEPTION-COUNT = ZERO
+        DISPLAY 'No exceptions found. All accounts reconcile.'
+    ELSE
+        DISPLAY WS-EXCEPTION-COUNT ' account(s) out of balance.'
+    END-IF
+    DISPLAY '==================================================================='.
+
+CLEANUP-REPORT.
+    CONTINUE.
