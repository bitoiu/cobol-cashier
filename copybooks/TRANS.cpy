@@ -9,11 +9,15 @@
         88  WITHDRAWAL-TRANS    VALUE 'W'.
         88  TRANSFER-OUT-TRANS  VALUE 'T'.
         88  TRANSFER-IN-TRANS   VALUE 'I'.
+        88  INTEREST-TRANS      VALUE 'N'.
+        88  FEE-TRANS           VALUE 'F'.
+        88  REVERSAL-TRANS      VALUE 'R'.
     05  FROM-ACCOUNT            PIC 9(10).
     05  TO-ACCOUNT              PIC 9(10).
     05  TRANS-AMOUNT            PIC S9(13)V99.
     05  TRANS-DESCRIPTION       PIC X(50).
     05  TELLER-ID               PIC X(10).
+    05  REVERSAL-OF-TRANS-ID    PIC 9(12).
     05  FILLER                  PIC X(5).
 
 *> Working Storage Variables for Transaction Operations
