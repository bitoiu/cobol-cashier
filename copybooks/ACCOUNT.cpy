@@ -5,6 +5,7 @@
     05  ACCOUNT-TYPE            PIC X(1).
         88  CHECKING-ACCOUNT    VALUE 'C'.
         88  SAVINGS-ACCOUNT     VALUE 'S'.
+        88  CD-ACCOUNT          VALUE 'T'.
     05  ACCOUNT-STATUS          PIC X(1).
         88  ACTIVE-ACCOUNT      VALUE 'A'.
         88  INACTIVE-ACCOUNT    VALUE 'I'.
@@ -13,9 +14,18 @@
         10  HOLDER-LAST-NAME    PIC X(20).
         10  HOLDER-ADDRESS      PIC X(50).
         10  HOLDER-PHONE        PIC X(15).
+        10  HOLDER-TAX-ID       PIC X(11).
     05  ACCOUNT-BALANCE         PIC S9(13)V99.
     05  ACCOUNT-OPEN-DATE       PIC X(8).
     05  LAST-TRANSACTION-DATE   PIC X(8).
+    05  LINKED-ACCOUNT-NUMBER   PIC 9(10) VALUE ZERO.
+    05  CO-HOLDER-FIRST-NAME    PIC X(20).
+    05  CO-HOLDER-LAST-NAME     PIC X(20).
+    05  AVAILABLE-BALANCE       PIC S9(13)V99.
+    05  HOLD-AMOUNT             PIC S9(13)V99 VALUE ZERO.
+    05  HOLD-RELEASE-DATE       PIC X(8) VALUE SPACES.
+    05  CD-MATURITY-DATE        PIC X(8) VALUE SPACES.
+    05  CD-LOCKED-RATE          PIC 9V9(4) VALUE ZERO.
     05  FILLER                  PIC X(10).
 
 *> Working Storage Variables for Account Operations
