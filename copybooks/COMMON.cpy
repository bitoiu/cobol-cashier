@@ -8,7 +8,8 @@
         88  FILE-NOT-FOUND      VALUE '23'.
         88  FILE-AT-END         VALUE '10'.
         88  FILE-DUPLICATE      VALUE '22'.
-        88  FILE-ERROR          VALUE '30' THRU '99'.
+        88  FILE-RECORD-LOCKED  VALUE '90' THRU '99'.
+        88  FILE-ERROR          VALUE '30' THRU '89'.
 
 *> Screen Constants
 01  SCREEN-CONSTANTS.
@@ -21,7 +22,7 @@
 01  SYSTEM-CONSTANTS.
     05  SYSTEM-NAME             PIC X(30) VALUE 'COBOL BANK LEDGER SYSTEM'.
     05  SYSTEM-VERSION          PIC X(10) VALUE 'V1.0'.
-    05  MAX-MENU-OPTION         PIC 9(1) VALUE 7.
+    05  MAX-MENU-OPTION         PIC 9(1) VALUE 9.
     05  YES-NO-INDICATOR        PIC X(1).
         88  YES-ANSWER          VALUE 'Y' 'y'.
         88  NO-ANSWER           VALUE 'N' 'n'.
@@ -43,14 +44,22 @@
         'ERROR: Account not found'.
     05  ERR-INVALID-AMOUNT      PIC X(50) VALUE 
         'ERROR: Invalid transaction amount'.
-    05  ERR-FILE-ERROR          PIC X(50) VALUE 
+    05  ERR-FILE-ERROR          PIC X(50) VALUE
         'ERROR: File operation failed'.
+    05  ERR-ACCOUNT-CLOSED      PIC X(50) VALUE
+        'ERROR: Account is closed'.
+    05  ERR-DUPLICATE-CUSTOMER  PIC X(50) VALUE
+        'ERROR: Tax ID already on file for another account'.
+    05  ERR-ACCOUNT-LOCKED      PIC X(50) VALUE
+        'ERROR: Account is in use by another teller'.
 
 *> Success Messages
 01  SUCCESS-MESSAGES.
-    05  MSG-ACCOUNT-CREATED     PIC X(50) VALUE 
+    05  MSG-ACCOUNT-CREATED     PIC X(50) VALUE
         'SUCCESS: Account created successfully'.
-    05  MSG-TRANSACTION-COMPLETE PIC X(50) VALUE 
+    05  MSG-TRANSACTION-COMPLETE PIC X(50) VALUE
         'SUCCESS: Transaction completed'.
-    05  MSG-BALANCE-UPDATED     PIC X(50) VALUE 
-        'SUCCESS: Balance updated'. 
+    05  MSG-BALANCE-UPDATED     PIC X(50) VALUE
+        'SUCCESS: Balance updated'.
+    05  MSG-ACCOUNT-CLOSED      PIC X(50) VALUE
+        'SUCCESS: Account closed'.
